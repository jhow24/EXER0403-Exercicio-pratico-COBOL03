@@ -0,0 +1,19 @@
+      *================================================================*
+      *    BOOK.......: NOT03101                                        *
+      *    OBJETIVO....: LAYOUT DO AVISO DE COBRANCA P/ MALA DIRETA    *
+      *                  (ARQNOT01)  -  LRECL = 52                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    11/08/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *================================================================*
+       01  ARQNOT01-REGISTRO.
+           05  ARQNOT01-AGENCIA            PIC 9(003).
+           05  ARQNOT01-CONTA               PIC 9(003).
+           05  ARQNOT01-NOME                PIC X(025).
+           05  ARQNOT01-ENDERECO            PIC X(012).
+           05  ARQNOT01-QTDE-DIAS-ATRASO    PIC 9(005).
+           05  ARQNOT01-SITUACAO            PIC X(001).
+               88  ARQNOT01-SIT-ATRASADO        VALUE '2'.
+               88  ARQNOT01-SIT-SEM-PGTO        VALUE '3'.
+           05  FILLER                       PIC X(003).
