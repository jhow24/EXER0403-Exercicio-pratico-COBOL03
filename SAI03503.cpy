@@ -0,0 +1,15 @@
+      *================================================================*
+      *    BOOK.......: SAI03503                                        *
+      *    OBJETIVO....: LAYOUT DA SUSPENSE DE DATAS REJEITADAS PELA   *
+      *                  ROTINA CALE2000 (ARQSAI05)                   *
+      *                  LRECL = 10                                    *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    14/06/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *================================================================*
+       01  ARQSAI05-REGISTRO.
+           05  ARQSAI05-AGENCIA           PIC 9(003).
+           05  ARQSAI05-CONTA             PIC 9(003).
+           05  ARQSAI05-COD-RETORNO       PIC X(002).
+           05  FILLER                     PIC X(002).
