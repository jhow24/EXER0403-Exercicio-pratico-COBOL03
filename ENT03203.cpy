@@ -0,0 +1,16 @@
+      *================================================================*
+      *    BOOK.......: ENT03203                                        *
+      *    OBJETIVO....: LAYOUT DO MOVIMENTO DE PAGAMENTOS (ARQENT02)   *
+      *                  LRECL = 16                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    20/01/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *    11/08/2023 JOHNATHAN  INCLUIDO CODIGO DE PRODUTO/MOEDA DO    *
+      *                          PAGAMENTO PARA SEGREGACAO POR PRODUTO  *
+      *================================================================*
+       01  ARQENT02-REGISTRO.
+           05  ARQENT02-AGENCIA           PIC 9(003).
+           05  ARQENT02-CONTA             PIC 9(003).
+           05  ARQENT02-DAT-PAG           PIC 9(008).
+           05  ARQENT02-CODIGO-PRODUTO    PIC X(002).
