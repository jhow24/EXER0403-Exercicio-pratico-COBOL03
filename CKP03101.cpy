@@ -0,0 +1,25 @@
+      *================================================================*
+      *    BOOK.......: CKP03101                                        *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE CHECKPOINT DO BALANCE    *
+      *                  LINE CADASTRO X MOVIMENTO (ARQCKP01)         *
+      *                  LRECL = 55                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    04/08/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *================================================================*
+       01  ARQCKP01-REGISTRO.
+           05  ARQCKP01-CHAVE-CADASTRO.
+               10  ARQCKP01-AG-CADASTRO    PIC 9(003).
+               10  ARQCKP01-CTA-CADASTRO   PIC 9(003).
+           05  ARQCKP01-CHAVE-MOVIMENTO.
+               10  ARQCKP01-AG-MOV         PIC 9(003).
+               10  ARQCKP01-CTA-MOV        PIC 9(003).
+           05  ARQCKP01-ACU-LIDOS-ENT01    PIC 9(005).
+           05  ARQCKP01-ACU-LIDOS-ENT02    PIC 9(005).
+           05  ARQCKP01-ACU-GRAVA-SAI01    PIC 9(005).
+           05  ARQCKP01-ACU-GRAVA-SAI02    PIC 9(005).
+           05  ARQCKP01-ACU-GRAVA-SAI03    PIC 9(005).
+           05  ARQCKP01-ACU-GRAVA-SAI04    PIC 9(005).
+           05  ARQCKP01-ACU-GRAVA-SAI05    PIC 9(005).
+           05  FILLER                      PIC X(008).
