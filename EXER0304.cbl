@@ -0,0 +1,556 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXER0304.
+       AUTHOR.     JOHNATHAN.
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    PROGRAMA....: EXER0304
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                *
+      *    DATA........: 22/02/2023                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LER OS 4 ARQUIVOS DE SAIDA DO EXER0303 E    *
+      *                    EMITIR RELATORIO DE EXPOSICAO POR AGENCIA,  *
+      *                    COM SUBTOTAIS E PERCENTUAIS DE CADA         *
+      *                    SITUACAO (EM DIA / ATRASADO / SEM PGTO /    *
+      *                    INEXISTENTE NO CADASTRO)                    *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQSAI01                                  SAI03103
+      *      ARQSAI02                                  SAI03203
+      *      ARQSAI03                                  SAI03303
+      *      ARQSAI04                                  SAI03403
+      *      ARQREL01                                  REL03401
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    22/02/2023 JOHNATHAN  CRIACAO DO PROGRAMA                    *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
+                      FILE STATUS      IS WRK-FS-ARQSAI01.
+
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS      IS WRK-FS-ARQSAI02.
+
+           SELECT ARQSAI03 ASSIGN       TO UT-S-ARQSAI03
+                      FILE STATUS      IS WRK-FS-ARQSAI03.
+
+           SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04
+                      FILE STATUS      IS WRK-FS-ARQSAI04.
+
+           SELECT ARQREL01 ASSIGN       TO UT-S-ARQREL01
+                      FILE STATUS      IS WRK-FS-ARQREL01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================
+      *----------------------------------------------------------------
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    INPUT:     SAIDAS DO EXER0303   -   ORG. SEQUENCIAL        *
+      *---------------------------------------------------------------*
+       FD  ARQSAI01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI01             PIC X(17).
+
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI02             PIC X(23).
+
+       FD  ARQSAI03
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI03             PIC X(14).
+
+       FD  ARQSAI04
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI04             PIC X(14).
+
+      *---------------------------------------------------------------*
+      *    OUTPUT:    RELATORIO DE EXPOSICAO POR AGENCIA              *
+      *---------------------------------------------------------------*
+       FD  ARQREL01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREL01             PIC X(80).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0304 - INICIO DA AREA DE WORKING'.
+      *
+       77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0304'.
+       77 WRK-MASK-QTDREG         PIC  ZZ.ZZ9.
+
+       77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+          88 WRK-CN-OPEN          VALUE 'OPEN '.
+          88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+          88 WRK-CN-READ          VALUE 'READ '.
+          88 WRK-CN-WRITE         VALUE 'WRITE'.
+
+       77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+          88 WRK-CN-ARQSAI01      VALUE 'SAI03103'.
+          88 WRK-CN-ARQSAI02      VALUE 'SAI03203'.
+          88 WRK-CN-ARQSAI03      VALUE 'SAI03303'.
+          88 WRK-CN-ARQSAI04      VALUE 'SAI03403'.
+          88 WRK-CN-ARQREL01      VALUE 'REL03401'.
+
+      *----------------------------------------------------------------
+       01 WRK-AREA-FS.
+          05 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI01-OK                  VALUE '00'.
+              88 WRK-FS-SAI01-FIM                 VALUE '10'.
+          05 WRK-FS-ARQSAI02         PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI02-OK                  VALUE '00'.
+              88 WRK-FS-SAI02-FIM                 VALUE '10'.
+          05 WRK-FS-ARQSAI03         PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI03-OK                  VALUE '00'.
+              88 WRK-FS-SAI03-FIM                 VALUE '10'.
+          05 WRK-FS-ARQSAI04         PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI04-OK                  VALUE '00'.
+              88 WRK-FS-SAI04-FIM                 VALUE '10'.
+          05 WRK-FS-ARQREL01         PIC  X(002) VALUE SPACES.
+              88 WRK-FS-REL01-OK                  VALUE '00'.
+
+          05 WRK-FS-DISPLAY          PIC X(002) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    TABELA DE ACUMULADORES POR AGENCIA - ENDEREÇAMENTO DIRETO   *
+      *    PELO NUMERO DA AGENCIA (001-999)                            *
+      *----------------------------------------------------------------*
+       01 TAB-AGENCIAS.
+          05 TAB-AGE              OCCURS 999 TIMES
+                                   INDEXED BY IDX-AGE.
+             10 TAB-AGE-QTDE-DIA  PIC 9(005) VALUE ZEROS.
+             10 TAB-AGE-QTDE-ATR  PIC 9(005) VALUE ZEROS.
+             10 TAB-AGE-QTDE-NPG  PIC 9(005) VALUE ZEROS.
+             10 TAB-AGE-QTDE-INE  PIC 9(005) VALUE ZEROS.
+
+       77 WRK-AGENCIA             PIC  9(003).
+       77 WRK-QTDE-TOTAL          PIC  9(007) VALUE ZEROS.
+       77 WRK-PCT-BASE            PIC  9(007) VALUE ZEROS.
+       77 WRK-PCT-CALC            PIC  9(003)V99 VALUE ZEROS.
+
+       77 ACU-LIDOS-ARQSAI01      PIC  9(005) VALUE ZEROS.
+       77 ACU-LIDOS-ARQSAI02      PIC  9(005) VALUE ZEROS.
+       77 ACU-LIDOS-ARQSAI03      PIC  9(005) VALUE ZEROS.
+       77 ACU-LIDOS-ARQSAI04      PIC  9(005) VALUE ZEROS.
+       77 ACU-AGENCIA-INVALIDA    PIC  9(005) VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA              *
+      *----------------------------------------------------------------*
+           COPY SAI03103.
+           COPY SAI03203.
+           COPY SAI03303.
+           COPY SAI03403.
+           COPY REL03401.
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'EXER0304 - FIM DA AREA DE WORKING'.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 3000-IMPRIMIR
+
+           PERFORM 9900-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+
+           OPEN INPUT ARQSAI01
+           SET WRK-CN-ARQSAI01                 TO TRUE
+           IF NOT WRK-FS-SAI01-OK
+              MOVE WRK-FS-ARQSAI01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN INPUT ARQSAI02
+           SET WRK-CN-ARQSAI02                 TO TRUE
+           IF NOT WRK-FS-SAI02-OK
+              MOVE WRK-FS-ARQSAI02             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN INPUT ARQSAI03
+           SET WRK-CN-ARQSAI03                 TO TRUE
+           IF NOT WRK-FS-SAI03-OK
+              MOVE WRK-FS-ARQSAI03             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN INPUT ARQSAI04
+           SET WRK-CN-ARQSAI04                 TO TRUE
+           IF NOT WRK-FS-SAI04-OK
+              MOVE WRK-FS-ARQSAI04             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-OPEN                     TO TRUE
+           OPEN OUTPUT ARQREL01
+           SET WRK-CN-ARQREL01                 TO TRUE
+           IF NOT WRK-FS-REL01-OK
+              MOVE WRK-FS-ARQREL01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ACUMULA AS QTDES LIDAS NOS 4 ARQUIVOS, POR AGENCIA           *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2100-ACUMULA-ARQSAI01
+           PERFORM 2200-ACUMULA-ARQSAI02
+           PERFORM 2300-ACUMULA-ARQSAI03
+           PERFORM 2400-ACUMULA-ARQSAI04
+           .
+      *----------------------------------------------------------------*
+       2000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-ACUMULA-ARQSAI01 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2110-LER-ARQSAI01
+           PERFORM 2120-ACUMULAR-ARQSAI01 UNTIL WRK-FS-SAI01-FIM
+           .
+      *----------------------------------------------------------------*
+       2100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-LER-ARQSAI01 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ          TO TRUE
+           SET WRK-CN-ARQSAI01      TO TRUE
+
+           READ ARQSAI01 INTO ARQSAI01-REGISTRO.
+
+           EVALUATE WRK-FS-ARQSAI01
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQSAI01
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQSAI01 TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2120-ACUMULAR-ARQSAI01 SECTION.
+      *----------------------------------------------------------------*
+           IF ARQSAI01-DETALHE
+              MOVE ARQSAI01-AGENCIA     TO WRK-AGENCIA
+              IF WRK-AGENCIA = ZEROS
+                 ADD 1 TO ACU-AGENCIA-INVALIDA
+              ELSE
+                 SET IDX-AGE               TO WRK-AGENCIA
+                 ADD 1 TO TAB-AGE-QTDE-DIA (IDX-AGE)
+              END-IF
+           END-IF
+           PERFORM 2110-LER-ARQSAI01
+           .
+      *----------------------------------------------------------------*
+       2120-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-ACUMULA-ARQSAI02 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2210-LER-ARQSAI02
+           PERFORM 2220-ACUMULAR-ARQSAI02 UNTIL WRK-FS-SAI02-FIM
+           .
+      *----------------------------------------------------------------*
+       2200-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2210-LER-ARQSAI02 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ          TO TRUE
+           SET WRK-CN-ARQSAI02      TO TRUE
+
+           READ ARQSAI02 INTO ARQSAI02-REGISTRO.
+
+           EVALUATE WRK-FS-ARQSAI02
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQSAI02
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQSAI02 TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2210-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2220-ACUMULAR-ARQSAI02 SECTION.
+      *----------------------------------------------------------------*
+           IF ARQSAI02-DETALHE
+              MOVE ARQSAI02-AGENCIA     TO WRK-AGENCIA
+              IF WRK-AGENCIA = ZEROS
+                 ADD 1 TO ACU-AGENCIA-INVALIDA
+              ELSE
+                 SET IDX-AGE               TO WRK-AGENCIA
+                 ADD 1 TO TAB-AGE-QTDE-ATR (IDX-AGE)
+              END-IF
+           END-IF
+           PERFORM 2210-LER-ARQSAI02
+           .
+      *----------------------------------------------------------------*
+       2220-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-ACUMULA-ARQSAI03 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2310-LER-ARQSAI03
+           PERFORM 2320-ACUMULAR-ARQSAI03 UNTIL WRK-FS-SAI03-FIM
+           .
+      *----------------------------------------------------------------*
+       2300-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2310-LER-ARQSAI03 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ          TO TRUE
+           SET WRK-CN-ARQSAI03      TO TRUE
+
+           READ ARQSAI03 INTO ARQSAI03-REGISTRO.
+
+           EVALUATE WRK-FS-ARQSAI03
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQSAI03
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQSAI03 TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2310-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2320-ACUMULAR-ARQSAI03 SECTION.
+      *----------------------------------------------------------------*
+           IF ARQSAI03-DETALHE
+              MOVE ARQSAI03-AGENCIA     TO WRK-AGENCIA
+              IF WRK-AGENCIA = ZEROS
+                 ADD 1 TO ACU-AGENCIA-INVALIDA
+              ELSE
+                 SET IDX-AGE               TO WRK-AGENCIA
+                 ADD 1 TO TAB-AGE-QTDE-NPG (IDX-AGE)
+              END-IF
+           END-IF
+           PERFORM 2310-LER-ARQSAI03
+           .
+      *----------------------------------------------------------------*
+       2320-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-ACUMULA-ARQSAI04 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2410-LER-ARQSAI04
+           PERFORM 2420-ACUMULAR-ARQSAI04 UNTIL WRK-FS-SAI04-FIM
+           .
+      *----------------------------------------------------------------*
+       2400-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2410-LER-ARQSAI04 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ          TO TRUE
+           SET WRK-CN-ARQSAI04      TO TRUE
+
+           READ ARQSAI04 INTO ARQSAI04-REGISTRO.
+
+           EVALUATE WRK-FS-ARQSAI04
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQSAI04
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQSAI04 TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2410-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2420-ACUMULAR-ARQSAI04 SECTION.
+      *----------------------------------------------------------------*
+           IF ARQSAI04-DETALHE
+              MOVE ARQSAI04-AGENCIA     TO WRK-AGENCIA
+              IF WRK-AGENCIA = ZEROS
+                 ADD 1 TO ACU-AGENCIA-INVALIDA
+              ELSE
+                 SET IDX-AGE               TO WRK-AGENCIA
+                 ADD 1 TO TAB-AGE-QTDE-INE (IDX-AGE)
+              END-IF
+           END-IF
+           PERFORM 2410-LER-ARQSAI04
+           .
+      *----------------------------------------------------------------*
+       2420-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    IMPRIME O RELATORIO - 1 LINHA POR AGENCIA COM MOVIMENTO     *
+      *----------------------------------------------------------------*
+       3000-IMPRIMIR SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 3100-IMPRIME-LINHA
+              VARYING IDX-AGE FROM 1 BY 1
+              UNTIL IDX-AGE GREATER 999
+           .
+      *----------------------------------------------------------------*
+       3000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-IMPRIME-LINHA SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE WRK-QTDE-TOTAL = TAB-AGE-QTDE-DIA (IDX-AGE)
+                                  + TAB-AGE-QTDE-ATR (IDX-AGE)
+                                  + TAB-AGE-QTDE-NPG (IDX-AGE)
+                                  + TAB-AGE-QTDE-INE (IDX-AGE)
+
+           IF WRK-QTDE-TOTAL GREATER ZEROS
+              INITIALIZE REL03401-LINHA
+              SET WRK-AGENCIA             TO IDX-AGE
+              MOVE WRK-AGENCIA            TO REL03401-AGENCIA
+              MOVE TAB-AGE-QTDE-DIA (IDX-AGE)  TO REL03401-QTDE-DIA
+              MOVE TAB-AGE-QTDE-ATR (IDX-AGE)  TO REL03401-QTDE-ATR
+              MOVE TAB-AGE-QTDE-NPG (IDX-AGE)  TO REL03401-QTDE-NPG
+              MOVE TAB-AGE-QTDE-INE (IDX-AGE)  TO REL03401-QTDE-INE
+              MOVE WRK-QTDE-TOTAL              TO REL03401-QTDE-TOT
+
+              MOVE WRK-QTDE-TOTAL              TO WRK-PCT-BASE
+
+              COMPUTE WRK-PCT-CALC ROUNDED =
+                      TAB-AGE-QTDE-DIA (IDX-AGE) * 100 / WRK-PCT-BASE
+              MOVE WRK-PCT-CALC                TO REL03401-PCT-DIA
+
+              COMPUTE WRK-PCT-CALC ROUNDED =
+                      TAB-AGE-QTDE-ATR (IDX-AGE) * 100 / WRK-PCT-BASE
+              MOVE WRK-PCT-CALC                TO REL03401-PCT-ATR
+
+              COMPUTE WRK-PCT-CALC ROUNDED =
+                      TAB-AGE-QTDE-NPG (IDX-AGE) * 100 / WRK-PCT-BASE
+              MOVE WRK-PCT-CALC                TO REL03401-PCT-NPG
+
+              COMPUTE WRK-PCT-CALC ROUNDED =
+                      TAB-AGE-QTDE-INE (IDX-AGE) * 100 / WRK-PCT-BASE
+              MOVE WRK-PCT-CALC                TO REL03401-PCT-INE
+
+              SET WRK-CN-WRITE              TO TRUE
+              SET WRK-CN-ARQREL01           TO TRUE
+
+              WRITE FD-ARQREL01 FROM REL03401-LINHA
+
+              IF NOT WRK-FS-REL01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-ERROS-ARQUIVOS SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+           DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
+           DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
+           DISPLAY '* FILE-STATUS: ' WRK-FS-DISPLAY                '*'
+           DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
+           DISPLAY '************************************************'
+
+           MOVE 12                   TO RETURN-CODE
+
+           PERFORM 9900-FINALIZAR.
+      *----------------------------------------------------------------*
+       9100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9900-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-CLOSE        TO TRUE
+
+           CLOSE ARQSAI01
+           CLOSE ARQSAI02
+           CLOSE ARQSAI03
+           CLOSE ARQSAI04
+           CLOSE ARQREL01
+
+           MOVE ACU-LIDOS-ARQSAI01 TO WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* QTDE DE PAGOS EM DIA LIDOS......: 'WRK-MASK-QTDREG
+           MOVE ACU-LIDOS-ARQSAI02 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE PAGOS ATRASADOS LIDOS...: 'WRK-MASK-QTDREG
+           MOVE ACU-LIDOS-ARQSAI03 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE SEM PAGAMENTO LIDOS.....: 'WRK-MASK-QTDREG
+           MOVE ACU-LIDOS-ARQSAI04 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE NAO CADASTRADOS LIDOS...: 'WRK-MASK-QTDREG
+           MOVE ACU-AGENCIA-INVALIDA TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE AGENCIA INVALIDA (ZERO).: 'WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* FIM DO PROGRAMA 'WRK-PROGRAMA'                  *'
+           DISPLAY '***************************************************'
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+           STOP RUN.
+      *----------------------------------------------------------------*
