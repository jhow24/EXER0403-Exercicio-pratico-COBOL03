@@ -0,0 +1,36 @@
+      *================================================================*
+      *    BOOK.......: SAI03203                                        *
+      *    OBJETIVO....: LAYOUT DOS PAGTOS ATRASADOS (ARQSAI02)        *
+      *                  LRECL = 23                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    20/01/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *    02/05/2023 JOHNATHAN  INCLUIDA QTDE DE DIAS DE ATRASO E      *
+      *                          FAIXA DE ENVELHECIMENTO PARA A FILA   *
+      *                          DE COBRANCA (31-60/61-90/91-180/180+)*
+      *    30/07/2023 JOHNATHAN  INCLUIDO TIPO DE REGISTRO E TRAILER    *
+      *                          DE BALANCEAMENTO (QTDE REG + DATA)    *
+      *    11/08/2023 JOHNATHAN  INCLUIDO CODIGO DE PRODUTO DA CONTA,  *
+      *                          PARA SEGREGACAO POR PRODUTO           *
+      *================================================================*
+       01  ARQSAI02-REGISTRO.
+           05  ARQSAI02-TIPO-REG          PIC X(001).
+               88  ARQSAI02-DETALHE           VALUE '1'.
+               88  ARQSAI02-TRAILER           VALUE '9'.
+           05  ARQSAI02-AGENCIA           PIC 9(003).
+           05  ARQSAI02-CONTA             PIC 9(003).
+           05  ARQSAI02-DAT-EMP           PIC 9(008).
+           05  ARQSAI02-QTDE-DIAS-ATRASO  PIC 9(005).
+           05  ARQSAI02-FAIXA-ATRASO      PIC X(001).
+               88  ARQSAI02-FAIXA-31-60       VALUE '1'.
+               88  ARQSAI02-FAIXA-61-90       VALUE '2'.
+               88  ARQSAI02-FAIXA-91-180      VALUE '3'.
+               88  ARQSAI02-FAIXA-180-MAIS    VALUE '4'.
+           05  ARQSAI02-CODIGO-PRODUTO    PIC X(002).
+
+       01  ARQSAI02-REG-TRAILER REDEFINES ARQSAI02-REGISTRO.
+           05  ARQSAI02-TRL-TIPO-REG      PIC X(001).
+           05  ARQSAI02-TRL-QTDE-REG      PIC 9(005).
+           05  ARQSAI02-TRL-DATA-EXEC     PIC 9(008).
+           05  FILLER                     PIC X(009).
