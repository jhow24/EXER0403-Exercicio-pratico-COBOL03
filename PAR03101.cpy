@@ -0,0 +1,17 @@
+      *================================================================*
+      *    BOOK.......: PAR03101                                        *
+      *    OBJETIVO....: CARTAO DE PARAMETROS DO EXER0303              *
+      *                  LRECL = 80                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    15/03/2023 JOHNATHAN  CRIACAO DO BOOK - LIMITE DE DIAS PARA  *
+      *                          CONSIDERAR PAGTO EM ATRASO             *
+      *    11/08/2023 JOHNATHAN  INCLUIDO FILTRO DE CODIGO DE PRODUTO,  *
+      *                          PARA RODAR O BALANCE LINE SEGREGADO    *
+      *                          POR PRODUTO (BRANCOS = TODOS PRODUTOS) *
+      *================================================================*
+       01  PAR03101-REGISTRO.
+           05  PAR03101-QTDE-DIAS-LIMITE  PIC 9(003).
+           05  PAR03101-PRODUTO-FILTRO    PIC X(002).
+           05  FILLER                     PIC X(075).
