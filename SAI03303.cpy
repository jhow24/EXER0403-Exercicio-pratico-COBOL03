@@ -0,0 +1,26 @@
+      *================================================================*
+      *    BOOK.......: SAI03303                                        *
+      *    OBJETIVO....: LAYOUT DAS CONTAS SEM PAGAMENTO (ARQSAI03)    *
+      *                  LRECL = 14                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    20/01/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *    30/07/2023 JOHNATHAN  INCLUIDO TIPO DE REGISTRO E TRAILER    *
+      *                          DE BALANCEAMENTO (QTDE REG + DATA)    *
+      *    11/08/2023 JOHNATHAN  INCLUIDO CODIGO DE PRODUTO DA CONTA,  *
+      *                          PARA SEGREGACAO POR PRODUTO           *
+      *================================================================*
+       01  ARQSAI03-REGISTRO.
+           05  ARQSAI03-TIPO-REG          PIC X(001).
+               88  ARQSAI03-DETALHE           VALUE '1'.
+               88  ARQSAI03-TRAILER           VALUE '9'.
+           05  ARQSAI03-AGENCIA           PIC 9(003).
+           05  ARQSAI03-CONTA             PIC 9(003).
+           05  ARQSAI03-CODIGO-PRODUTO    PIC X(002).
+           05  FILLER                     PIC X(005).
+
+       01  ARQSAI03-REG-TRAILER REDEFINES ARQSAI03-REGISTRO.
+           05  ARQSAI03-TRL-TIPO-REG      PIC X(001).
+           05  ARQSAI03-TRL-QTDE-REG      PIC 9(005).
+           05  ARQSAI03-TRL-DATA-EXEC     PIC 9(008).
