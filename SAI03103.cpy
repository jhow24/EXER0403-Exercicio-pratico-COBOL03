@@ -0,0 +1,27 @@
+      *================================================================*
+      *    BOOK.......: SAI03103                                        *
+      *    OBJETIVO....: LAYOUT DOS PAGTOS EM DIA (ARQSAI01)            *
+      *                  LRECL = 17                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    20/01/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *    30/07/2023 JOHNATHAN  INCLUIDO TIPO DE REGISTRO E TRAILER    *
+      *                          DE BALANCEAMENTO (QTDE REG + DATA)    *
+      *    11/08/2023 JOHNATHAN  INCLUIDO CODIGO DE PRODUTO DA CONTA,  *
+      *                          PARA SEGREGACAO POR PRODUTO           *
+      *================================================================*
+       01  ARQSAI01-REGISTRO.
+           05  ARQSAI01-TIPO-REG          PIC X(001).
+               88  ARQSAI01-DETALHE           VALUE '1'.
+               88  ARQSAI01-TRAILER           VALUE '9'.
+           05  ARQSAI01-AGENCIA           PIC 9(003).
+           05  ARQSAI01-CONTA             PIC 9(003).
+           05  ARQSAI01-DAT-EMP           PIC 9(008).
+           05  ARQSAI01-CODIGO-PRODUTO    PIC X(002).
+
+       01  ARQSAI01-REG-TRAILER REDEFINES ARQSAI01-REGISTRO.
+           05  ARQSAI01-TRL-TIPO-REG      PIC X(001).
+           05  ARQSAI01-TRL-QTDE-REG      PIC 9(005).
+           05  ARQSAI01-TRL-DATA-EXEC     PIC 9(008).
+           05  FILLER                     PIC X(003).
