@@ -0,0 +1,30 @@
+      *================================================================*
+      *    BOOK.......: REL03401                                        *
+      *    OBJETIVO....: LINHA DO RELATORIO DE EXPOSICAO POR AGENCIA    *
+      *                  GERADO PELO EXER0304                          *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    22/02/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *================================================================*
+       01  REL03401-LINHA.
+           05  REL03401-AGENCIA           PIC Z(002)9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  REL03401-QTDE-DIA          PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  REL03401-QTDE-ATR          PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  REL03401-QTDE-NPG          PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  REL03401-QTDE-INE          PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  REL03401-QTDE-TOT          PIC ZZ.ZZ9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  REL03401-PCT-DIA           PIC ZZ9,99.
+           05  FILLER                     PIC X(001) VALUE SPACES.
+           05  REL03401-PCT-ATR           PIC ZZ9,99.
+           05  FILLER                     PIC X(001) VALUE SPACES.
+           05  REL03401-PCT-NPG           PIC ZZ9,99.
+           05  FILLER                     PIC X(001) VALUE SPACES.
+           05  REL03401-PCT-INE           PIC ZZ9,99.
+           05  FILLER                     PIC X(011) VALUE SPACES.
