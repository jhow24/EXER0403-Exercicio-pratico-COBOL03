@@ -0,0 +1,254 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXER0305.
+       AUTHOR.     JOHNATHAN.
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    PROGRAMA....: EXER0305
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                *
+      *    DATA........: 11/08/2023                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   CARREGAR O CADASTRO INDEXADO (VSAM KSDS),   *
+      *                    CHAVE AGENCIA+CONTA, A PARTIR DO CADASTRO   *
+      *                    SEQUENCIAL, PARA SER LIDO POR ACESSO        *
+      *                    ALEATORIO PELO EXER0306                     *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQENT01                                  ENT03103
+      *      ARQCAD01                                  CAD03101
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    11/08/2023 JOHNATHAN  CRIACAO DO PROGRAMA                    *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                      FILE STATUS      IS WRK-FS-ARQENT01.
+
+           SELECT ARQCAD01 ASSIGN      TO UT-S-ARQCAD01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS SEQUENTIAL
+                      RECORD KEY       IS ARQCAD01-CHAVE
+                      FILE STATUS      IS WRK-FS-ARQCAD01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================
+      *----------------------------------------------------------------
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    INPUT:     CADASTRO SEQUENCIAL   -   LRECL = 56             *
+      *----------------------------------------------------------------*
+       FD  ARQENT01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQENT01             PIC X(58).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT:    CADASTRO INDEXADO (VSAM KSDS)  -  LRECL = 56     *
+      *----------------------------------------------------------------*
+       FD  ARQCAD01
+           LABEL RECORD   IS STANDARD.
+           COPY CAD03101.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0305 - INICIO DA AREA DE WORKING'.
+      *
+       77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0305'.
+       77 WRK-MASK-QTDREG         PIC  ZZ.ZZ9.
+       77 ACU-LIDOS-ARQENT01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQCAD01      PIC  9(005) VALUE ZEROS.
+      *
+       77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+          88 WRK-CN-ARQENT01      VALUE 'ENT03103'.
+          88 WRK-CN-ARQCAD01      VALUE 'CAD03101'.
+
+       77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+          88 WRK-CN-OPEN          VALUE 'OPEN '.
+          88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+          88 WRK-CN-READ          VALUE 'READ '.
+          88 WRK-CN-WRITE         VALUE 'WRITE'.
+      *
+       01 WRK-AREA-FS.
+          05 WRK-FS-ARQENT01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-ENT01-OK               VALUE '00'.
+             88 WRK-FS-ENT01-FIM              VALUE '10'.
+          05 WRK-FS-ARQCAD01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CAD01-OK               VALUE '00'.
+
+          05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    AREA DO CADASTRO SEQUENCIAL DE ENTRADA                      *
+      *----------------------------------------------------------------*
+           COPY ENT03103.
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'EXER0305 - FIM DA AREA DE WORKING'.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 9900-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+
+           OPEN INPUT ARQENT01
+           SET WRK-CN-ARQENT01                 TO TRUE
+           IF NOT WRK-FS-ENT01-OK
+              MOVE WRK-FS-ARQENT01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQCAD01
+           SET WRK-CN-ARQCAD01                 TO TRUE
+           IF NOT WRK-FS-CAD01-OK
+              MOVE WRK-FS-ARQCAD01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O CADASTRO SEQUENCIAL E GRAVA CADA REGISTRO NO CADASTRO  *
+      *    INDEXADO, NA MESMA ORDEM ASCENDENTE DE AGENCIA+CONTA        *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2100-LER-CADASTRO
+           PERFORM 2100-LER-CADASTRO UNTIL WRK-FS-ENT01-FIM
+           .
+      *----------------------------------------------------------------*
+       2000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-LER-CADASTRO SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQENT01              TO TRUE
+
+           READ ARQENT01 INTO ARQENT01-REGISTRO.
+
+           EVALUATE WRK-FS-ARQENT01
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQENT01
+                    PERFORM 2110-GRAVAR-CADASTRO
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-GRAVAR-CADASTRO SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-AGENCIA           TO ARQCAD01-AGENCIA
+           MOVE ARQENT01-CONTA             TO ARQCAD01-CONTA
+           MOVE ARQENT01-DAT-EMP           TO ARQCAD01-DAT-EMP
+           MOVE ARQENT01-NOME              TO ARQCAD01-NOME
+           MOVE ARQENT01-ENDERECO          TO ARQCAD01-ENDERECO
+           MOVE ARQENT01-TELEFONE          TO ARQCAD01-TELEFONE
+
+           SET WRK-CN-WRITE                TO TRUE
+           SET WRK-CN-ARQCAD01              TO TRUE
+
+           WRITE ARQCAD01-REGISTRO.
+
+           IF NOT WRK-FS-CAD01-OK
+              MOVE WRK-FS-ARQCAD01          TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           ELSE
+              ADD 1 TO ACU-GRAVA-ARQCAD01
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-ERROS-ARQUIVOS SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+           DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
+           DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
+           DISPLAY '* FILE-STATUS: ' WRK-FS-DISPLAY                '*'
+           DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
+           DISPLAY '************************************************'
+
+           MOVE 12                   TO RETURN-CODE
+
+           PERFORM 9900-FINALIZAR.
+      *----------------------------------------------------------------*
+       9100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9900-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-CLOSE        TO TRUE
+
+           CLOSE ARQENT01
+           CLOSE ARQCAD01
+
+           MOVE ACU-LIDOS-ARQENT01 TO WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* QTDE DE CADASTROS LIDOS.........: 'WRK-MASK-QTDREG
+           MOVE ACU-GRAVA-ARQCAD01 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE CADASTROS GRAVADOS NO KSDS: '
+                                                    WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* FIM DO PROGRAMA 'WRK-PROGRAMA'                  *'
+           DISPLAY '***************************************************'
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+           STOP RUN.
+      *----------------------------------------------------------------*
