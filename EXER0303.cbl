@@ -62,6 +62,15 @@
            SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04
                       FILE STATUS      IS WRK-FS-ARQSAI04.
 
+           SELECT ARQPAR01 ASSIGN       TO UT-S-ARQPAR01
+                      FILE STATUS      IS WRK-FS-ARQPAR01.
+
+           SELECT ARQSAI05 ASSIGN       TO UT-S-ARQSAI05
+                      FILE STATUS      IS WRK-FS-ARQSAI05.
+
+           SELECT ARQCKP01 ASSIGN       TO UT-S-ARQCKP01
+                      FILE STATUS      IS WRK-FS-ARQCKP01.
+
       *
       *================================================================*
        DATA                            DIVISION.
@@ -84,7 +93,7 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS  0 RECORDS.
-       01 FD-ARQENT01             PIC X(56).
+       01 FD-ARQENT01             PIC X(58).
 
        FD  ARQENT02
            RECORDING MODE IS F
@@ -103,26 +112,56 @@
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(16).
+       01 FD-ARQSAI01             PIC X(17).
 
        FD  ARQSAI02
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI02             PIC X(16).
+       01 FD-ARQSAI02             PIC X(23).
 
        FD  ARQSAI03
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI03             PIC X(06).
+       01 FD-ARQSAI03             PIC X(14).
 
        FD  ARQSAI04
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI04             PIC X(06).
-      
+       01 FD-ARQSAI04             PIC X(14).
+
+      *---------------------------------------------------------------*
+      *   INPUT:     CARTAO DE PARAMETROS   -   LRECL = 80            *
+      *---------------------------------------------------------------*
+
+       FD  ARQPAR01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQPAR01             PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:    SUSPENSE DE DATAS REJEITADAS   -   LRECL = 10    *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI05
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI05             PIC X(10).
+
+      *---------------------------------------------------------------*
+      *   CHECKPOINT:  SNAPSHOT DO BALANCE LINE  -  LRECL = 55        *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKP01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCKP01             PIC X(55).
+
       *---------------------------------------------------------------*
       
       *---------------------------------------------------------------*
@@ -163,6 +202,9 @@
           88 WRK-CN-ARQSAI02      VALUE 'SAI03203'.
           88 WRK-CN-ARQSAI03      VALUE 'SAI03303'.
           88 WRK-CN-ARQSAI04      VALUE 'SAI03403'.
+          88 WRK-CN-ARQPAR01      VALUE 'PAR03101'.
+          88 WRK-CN-ARQSAI05      VALUE 'SAI03503'.
+          88 WRK-CN-ARQCKP01      VALUE 'CKP03101'.
 
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
           88 WRK-CN-OPEN          VALUE 'OPEN '.
@@ -174,8 +216,24 @@
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC X(050) VALUE
-           '* AREA DE COMUNICACAO COM CALE2000 *'.           
-           
+           '* AREA DE COMUNICACAO COM CALE2000 *'.
+      *
+       01 CALE01-REGISTRO.
+          03 CALE01-ID-BLOCO                  PIC X(008).
+          03 CALE01-TAM-BLOCO                 PIC 9(004) COMP.
+          03 CALE01-FUNCAO                    PIC X(002).
+          03 CALE01-SUB-FUNCAO                PIC X(006).
+          03 CALE01-FORMATO-ARGUMENTO-INI     PIC 9(003).
+          03 CALE01-VLR-ARGUMENTO-INI         PIC X(010).
+          03 CALE01-FORMATO-ARGUMENTO-FINAL   PIC 9(003).
+          03 CALE01-VLR-ARGUMENTO-FINAL       PIC X(010).
+          03 CALE01-TP-INCL-ARGUMENTO-INI     PIC X(001).
+          03 CALE01-TP-INCL-ARGUMENTO-FINAL   PIC X(001).
+          03 CALE01-COD-IDIOMA                PIC 9(002).
+          03 CALE01-COD-LOCALIDADE            PIC 9(002).
+          03 CALE01-COD-RETORNO               PIC X(002).
+          03 CALE01-QTDE-DIAS-PERIODO         PIC S9(005) COMP-3.
+
 
       *----------------------------------------------------------------
        01 FILLER                  PIC  X(050) VALUE
@@ -199,9 +257,71 @@
                88 WRK-FS-SAI03-OK                  VALUE '00'.
            05 WRK-FS-ARQSAI04         PIC  X(002) VALUE SPACES.
                88 WRK-FS-SAI04-OK                  VALUE '00'.
+           05 WRK-FS-ARQPAR01         PIC  X(002) VALUE SPACES.
+               88 WRK-FS-PAR01-OK                  VALUE '00'.
+               88 WRK-FS-PAR01-FIM                  VALUE '10'.
+           05 WRK-FS-ARQSAI05         PIC  X(002) VALUE SPACES.
+               88 WRK-FS-SAI05-OK                  VALUE '00'.
+           05 WRK-FS-ARQCKP01         PIC  X(002) VALUE SPACES.
+               88 WRK-FS-CKP01-OK                  VALUE '00'.
+               88 WRK-FS-CKP01-FIM                 VALUE '10'.
 
            05 WRK-FS-DISPLAY          PIC X(002) VALUE SPACES.
       *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DO LIMITE DE DIAS PARA PAGTO EM ATRASO'.
+      *----------------------------------------------------------------*
+      *
+       77 WRK-LIMITE-DIAS-ATRASO  PIC  9(003) VALUE 031.
+       77 ACU-GRAVA-ARQSAI05      PIC  9(005) VALUE ZEROS.
+
+       77 WRK-PRODUTO-FILTRO      PIC  X(002) VALUE SPACES.
+          88 WRK-SEM-FILTRO-PRODUTO        VALUE SPACES.
+
+       77 WRK-SW-DATA-INVALIDA    PIC  X(001) VALUE 'N'.
+          88 WRK-DATA-INVALIDA            VALUE 'S'.
+          88 WRK-DATA-VALIDA              VALUE 'N'.
+      *
+       77 WRK-SW-SAIDAS-ABERTAS   PIC  X(001) VALUE 'N'.
+          88 WRK-CN-SAIDAS-ABERTAS        VALUE 'S'.
+          88 WRK-CN-SAIDAS-FECHADAS       VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DO TRAILER DE BALANCEAMENTO DAS SAIDAS'.
+      *----------------------------------------------------------------*
+      *
+       77 WRK-DATA-EXECUCAO       PIC  9(008) VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DE CHECKPOINT/RESTART DO BALANCE LINE'.
+      *----------------------------------------------------------------*
+      *
+       77 WRK-CKP-CONTADOR        PIC  9(005) COMP VALUE ZEROS.
+       77 WRK-CKP-INTERVALO       PIC  9(005) COMP VALUE 00100.
+
+       77 WRK-SW-RESTART          PIC  X(001) VALUE 'N'.
+          88 WRK-CN-RESTART               VALUE 'S'.
+          88 WRK-CN-SEM-RESTART           VALUE 'N'.
+
+       77 WRK-SW-REPOSICIONANDO  PIC  X(001) VALUE 'N'.
+          88 WRK-CN-REPOSICIONANDO        VALUE 'S'.
+          88 WRK-CN-EM-PROCESSAMENTO      VALUE 'N'.
+
+       77 WRK-SW-CKP-FECHADO      PIC  X(001) VALUE 'N'.
+          88 WRK-CN-CKP-FECHADO           VALUE 'S'.
+          88 WRK-CN-CKP-ABERTO            VALUE 'N'.
+
+       01 WRK-RETOMA-CHAVE-CADASTRO.
+          03 WRK-RETOMA-AG-CADASTRO  PIC  9(003).
+          03 WRK-RETOMA-CTA-CADASTRO PIC  9(003).
+
+       01 WRK-RETOMA-CHAVE-MOVIMENTO.
+          03 WRK-RETOMA-AG-MOV       PIC  9(003).
+          03 WRK-RETOMA-CTA-MOV      PIC  9(003).
+      *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA'.
@@ -215,7 +335,10 @@
            COPY SAI03203.
            COPY SAI03303.
            COPY SAI03403.
-           
+           COPY SAI03503.
+           COPY PAR03101.
+           COPY CKP03101.
+
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'EXER0102 - FIM DA AREA DE WORKING'.
@@ -234,6 +357,8 @@
       *
            PERFORM 3000-PROCESSAR UNTIL (WRK-FS-ENT01-FIM)
                                   AND   (WRK-FS-ENT02-FIM)
+      *
+           PERFORM 1500-LIMPAR-CHECKPOINT
       *
            PERFORM 9900-FINALIZAR
            .
@@ -248,7 +373,9 @@
       *----------------------------------------------------------------*
        1000-INICIALIZAR SECTION.
       *----------------------------------------------------------------*
-      *    
+      *
+           ACCEPT WRK-DATA-EXECUCAO           FROM DATE YYYYMMDD
+
            SET WRK-CN-OPEN                    TO TRUE
            OPEN INPUT ARQENT01
            SET WRK-CN-ARQENT01                TO TRUE
@@ -267,52 +394,88 @@
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
-           OPEN OUTPUT ARQSAI01
-           SET WRK-FS-ARQSAI01                 TO TRUE
+           PERFORM 1150-LER-CHECKPOINT
+
+           IF WRK-CN-RESTART
+              OPEN EXTEND ARQSAI01
+           ELSE
+              OPEN OUTPUT ARQSAI01
+           END-IF
+           SET WRK-CN-ARQSAI01                 TO TRUE
       *
            IF NOT WRK-FS-SAI01-OK
               MOVE WRK-FS-ARQSAI01             TO WRK-FS-DISPLAY
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
       *
-           OPEN OUTPUT ARQSAI02
-           SET WRK-FS-ARQSAI02                 TO TRUE
+           IF WRK-CN-RESTART
+              OPEN EXTEND ARQSAI02
+           ELSE
+              OPEN OUTPUT ARQSAI02
+           END-IF
+           SET WRK-CN-ARQSAI02                 TO TRUE
       *
            IF NOT WRK-FS-SAI02-OK
               MOVE WRK-FS-ARQSAI02             TO WRK-FS-DISPLAY
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
-           OPEN OUTPUT ARQSAI03
-           SET WRK-FS-ARQSAI03                 TO TRUE
+           IF WRK-CN-RESTART
+              OPEN EXTEND ARQSAI03
+           ELSE
+              OPEN OUTPUT ARQSAI03
+           END-IF
+           SET WRK-CN-ARQSAI03                 TO TRUE
       *
            IF NOT WRK-FS-SAI03-OK
               MOVE WRK-FS-ARQSAI03             TO WRK-FS-DISPLAY
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
-           OPEN OUTPUT ARQSAI04
-           SET WRK-FS-ARQSAI04                 TO TRUE
+           IF WRK-CN-RESTART
+              OPEN EXTEND ARQSAI04
+           ELSE
+              OPEN OUTPUT ARQSAI04
+           END-IF
+           SET WRK-CN-ARQSAI04                 TO TRUE
       *
            IF NOT WRK-FS-SAI04-OK
               MOVE WRK-FS-ARQSAI04             TO WRK-FS-DISPLAY
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
-              
-           
-           PERFORM 3800-LER-CADASTRO
-           
+
+           IF WRK-CN-RESTART
+              OPEN EXTEND ARQSAI05
+           ELSE
+              OPEN OUTPUT ARQSAI05
+           END-IF
+           SET WRK-CN-ARQSAI05                 TO TRUE
+      *
+           IF NOT WRK-FS-SAI05-OK
+              MOVE WRK-FS-ARQSAI05             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-SAIDAS-ABERTAS           TO TRUE
+
+           PERFORM 1100-LER-PARAMETRO
+
+           IF WRK-CN-RESTART
+              PERFORM 1200-RETOMAR-CHECKPOINT
+           ELSE
+              PERFORM 3800-LER-CADASTRO
+              PERFORM 3850-LER-MOVIMENTO
+           END-IF
+
            IF WRK-FS-ENT01-FIM
               DISPLAY '************************************************'
               DISPLAY '*          ARQUIVO DE ENTRADA 01 VAZIO         *'
-              DISPLAY '* PROGRAMA ' WRK-PROGRAMA                        
+              DISPLAY '* PROGRAMA ' WRK-PROGRAMA
                                          ' CANCELADO                  *'
               DISPLAY '************************************************'
-              PERFORM 9900-FINALIZAR 
-           END-IF 
+              PERFORM 9900-FINALIZAR
+           END-IF
 
-           PERFORM 3850-LER-MOVIMENTO
-           
            IF WRK-FS-ENT02-FIM
               DISPLAY '************************************************'
               DISPLAY '*          ARQUIVO DE ENTRADA 02 VAZIO         *'
@@ -324,7 +487,215 @@
 
            .
       *----------------------------------------------------------------*
-       1000-99-FIM.                    
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O CARTAO DE PARAMETROS COM O LIMITE DE DIAS PARA          *
+      *    CONSIDERAR O PAGAMENTO EM ATRASO (SUBSTITUI O LITERAL FIXO) *
+      *----------------------------------------------------------------*
+       1100-LER-PARAMETRO SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+           SET WRK-CN-ARQPAR01                 TO TRUE
+
+           OPEN INPUT ARQPAR01
+
+           IF WRK-FS-PAR01-OK
+              SET WRK-CN-READ                 TO TRUE
+
+              READ ARQPAR01 INTO PAR03101-REGISTRO
+
+              IF WRK-FS-PAR01-OK
+                 MOVE PAR03101-QTDE-DIAS-LIMITE
+                                         TO WRK-LIMITE-DIAS-ATRASO
+                 MOVE PAR03101-PRODUTO-FILTRO
+                                         TO WRK-PRODUTO-FILTRO
+              END-IF
+
+              SET WRK-CN-CLOSE                TO TRUE
+              CLOSE ARQPAR01
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    VERIFICA SE EXISTE UM CHECKPOINT DE UMA EXECUCAO ANTERIOR    *
+      *    QUE TENHA SIDO INTERROMPIDA, RESTAURANDO OS ACUMULADORES E  *
+      *    AS CHAVES DE RETOMADA. SE NAO HOUVER, INICIA O ARQUIVO DE   *
+      *    CHECKPOINT PARA A EXECUCAO ATUAL                            *
+      *----------------------------------------------------------------*
+       1150-LER-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                TO TRUE
+           SET WRK-CN-ARQCKP01             TO TRUE
+
+           OPEN INPUT ARQCKP01
+
+           IF WRK-FS-CKP01-OK
+              SET WRK-CN-RESTART                TO TRUE
+
+              PERFORM 1160-LER-REG-CHECKPOINT
+              PERFORM 1160-LER-REG-CHECKPOINT
+                      UNTIL WRK-FS-CKP01-FIM
+
+              SET WRK-CN-CLOSE                  TO TRUE
+              CLOSE ARQCKP01
+
+              SET WRK-CN-OPEN                   TO TRUE
+              OPEN EXTEND ARQCKP01
+
+              DISPLAY '************************************************'
+              DISPLAY '*   CHECKPOINT ENCONTRADO - RETOMANDO EXECUCAO *'
+              DISPLAY '************************************************'
+           ELSE
+              SET WRK-CN-SEM-RESTART            TO TRUE
+              OPEN OUTPUT ARQCKP01
+           END-IF
+
+           SET WRK-CN-ARQCKP01             TO TRUE
+
+           IF NOT WRK-FS-CKP01-OK
+              MOVE WRK-FS-ARQCKP01         TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1150-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE UM REGISTRO DE CHECKPOINT, GUARDANDO AS CHAVES E OS      *
+      *    ACUMULADORES DO ULTIMO REGISTRO LIDO COM SUCESSO            *
+      *----------------------------------------------------------------*
+       1160-LER-REG-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQCKP01              TO TRUE
+
+           READ ARQCKP01 INTO ARQCKP01-REGISTRO.
+
+           EVALUATE WRK-FS-ARQCKP01
+               WHEN '00'
+                    MOVE ARQCKP01-CHAVE-CADASTRO
+                                          TO WRK-RETOMA-CHAVE-CADASTRO
+                    MOVE ARQCKP01-CHAVE-MOVIMENTO
+                                          TO WRK-RETOMA-CHAVE-MOVIMENTO
+                    MOVE ARQCKP01-ACU-LIDOS-ENT01
+                                          TO ACU-LIDOS-ARQENT01
+                    MOVE ARQCKP01-ACU-LIDOS-ENT02
+                                          TO ACU-LIDOS-ARQENT02
+                    MOVE ARQCKP01-ACU-GRAVA-SAI01
+                                          TO ACU-GRAVA-ARQSAI01
+                    MOVE ARQCKP01-ACU-GRAVA-SAI02
+                                          TO ACU-GRAVA-ARQSAI02
+                    MOVE ARQCKP01-ACU-GRAVA-SAI03
+                                          TO ACU-GRAVA-ARQSAI03
+                    MOVE ARQCKP01-ACU-GRAVA-SAI04
+                                          TO ACU-GRAVA-ARQSAI04
+                    MOVE ARQCKP01-ACU-GRAVA-SAI05
+                                          TO ACU-GRAVA-ARQSAI05
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQCKP01  TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       1160-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    REPOSICIONA A LEITURA DO CADASTRO E DO MOVIMENTO NO PONTO   *
+      *    REGISTRADO PELO ULTIMO CHECKPOINT, SALTANDO OS REGISTROS    *
+      *    JA PROCESSADOS NA EXECUCAO INTERROMPIDA                    *
+      *----------------------------------------------------------------*
+       1200-RETOMAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-REPOSICIONANDO        TO TRUE
+
+           PERFORM 3800-LER-CADASTRO
+              UNTIL (WRK-CHAVE-CADASTRO EQUAL
+                     WRK-RETOMA-CHAVE-CADASTRO)
+              OR    (WRK-FS-ENT01-FIM)
+
+           IF (NOT WRK-FS-ENT01-FIM)
+           AND (WRK-CHAVE-CADASTRO NOT EQUAL
+                WRK-RETOMA-CHAVE-CADASTRO)
+              DISPLAY '************************************************'
+              DISPLAY '*  CHECKPOINT INCONSISTENTE COM O CADASTRO     *'
+              DISPLAY '************************************************'
+              PERFORM 9900-FINALIZAR
+           END-IF
+
+           PERFORM 3850-LER-MOVIMENTO
+              UNTIL (WRK-CHAVE-MOVIMENTO EQUAL
+                     WRK-RETOMA-CHAVE-MOVIMENTO)
+              OR    (WRK-FS-ENT02-FIM)
+
+           IF (NOT WRK-FS-ENT02-FIM)
+           AND (WRK-CHAVE-MOVIMENTO NOT EQUAL
+                WRK-RETOMA-CHAVE-MOVIMENTO)
+              DISPLAY '************************************************'
+              DISPLAY '*  CHECKPOINT INCONSISTENTE COM O MOVIMENTO    *'
+              DISPLAY '************************************************'
+              PERFORM 9900-FINALIZAR
+           END-IF
+
+           SET WRK-CN-EM-PROCESSAMENTO      TO TRUE
+           .
+      *----------------------------------------------------------------*
+       1200-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA UM NOVO REGISTRO DE CHECKPOINT COM A SITUACAO ATUAL   *
+      *    DO BALANCE LINE, PARA PERMITIR A RETOMADA EM CASO DE        *
+      *    INTERRUPCAO DESTA EXECUCAO                                  *
+      *----------------------------------------------------------------*
+       1400-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CHAVE-CADASTRO        TO ARQCKP01-CHAVE-CADASTRO
+           MOVE WRK-CHAVE-MOVIMENTO       TO ARQCKP01-CHAVE-MOVIMENTO
+           MOVE ACU-LIDOS-ARQENT01        TO ARQCKP01-ACU-LIDOS-ENT01
+           MOVE ACU-LIDOS-ARQENT02        TO ARQCKP01-ACU-LIDOS-ENT02
+           MOVE ACU-GRAVA-ARQSAI01        TO ARQCKP01-ACU-GRAVA-SAI01
+           MOVE ACU-GRAVA-ARQSAI02        TO ARQCKP01-ACU-GRAVA-SAI02
+           MOVE ACU-GRAVA-ARQSAI03        TO ARQCKP01-ACU-GRAVA-SAI03
+           MOVE ACU-GRAVA-ARQSAI04        TO ARQCKP01-ACU-GRAVA-SAI04
+           MOVE ACU-GRAVA-ARQSAI05        TO ARQCKP01-ACU-GRAVA-SAI05
+
+           SET WRK-CN-WRITE                TO TRUE
+           SET WRK-CN-ARQCKP01              TO TRUE
+
+           WRITE FD-ARQCKP01 FROM ARQCKP01-REGISTRO.
+
+           IF NOT WRK-FS-CKP01-OK
+              MOVE WRK-FS-ARQCKP01         TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1400-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ZERA O ARQUIVO DE CHECKPOINT AO FINAL DE UMA EXECUCAO       *
+      *    CONCLUIDA COM SUCESSO, PARA QUE A PROXIMA EXECUCAO NAO      *
+      *    SEJA CONFUNDIDA COM UMA RETOMADA                            *
+      *----------------------------------------------------------------*
+       1500-LIMPAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-CLOSE           TO TRUE
+           SET WRK-CN-ARQCKP01        TO TRUE
+           CLOSE ARQCKP01
+
+           SET WRK-CN-OPEN            TO TRUE
+           OPEN OUTPUT ARQCKP01
+           SET WRK-CN-CLOSE           TO TRUE
+           CLOSE ARQCKP01
+
+           SET WRK-CN-CKP-FECHADO     TO TRUE
+           .
+      *----------------------------------------------------------------*
+       1500-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *                     BALANCE LINE                               *
@@ -340,34 +711,55 @@
 
               PERFORM 3100-CALCULA-QTDE-DIAS
 
-           IF CALE01-QTDE-DIAS-PERIODO LESS 31
-                 PERFORM 3300-LAYOUT-SAIDA1
-                 PERFORM 3910-GRAVAR-SAIDA1
-              ELSE 
-                 PERFORM 3400-LAYOUT-SAIDA2
-                 PERFORM 3920-GRAVAR-SAIDA2
+           IF WRK-DATA-INVALIDA
+                 IF (WRK-SEM-FILTRO-PRODUTO)
+                 OR (ARQENT01-CODIGO-PRODUTO EQUAL WRK-PRODUTO-FILTRO)
+                    PERFORM 3700-LAYOUT-SAIDA5
+                    PERFORM 3950-GRAVAR-SAIDA5
+                 END-IF
+              ELSE
+                 IF (WRK-SEM-FILTRO-PRODUTO)
+                 OR (ARQENT01-CODIGO-PRODUTO EQUAL WRK-PRODUTO-FILTRO)
+                    IF CALE01-QTDE-DIAS-PERIODO
+                       LESS WRK-LIMITE-DIAS-ATRASO
+                       PERFORM 3300-LAYOUT-SAIDA1
+                       PERFORM 3910-GRAVAR-SAIDA1
+                    ELSE
+                       PERFORM 3400-LAYOUT-SAIDA2
+                       PERFORM 3920-GRAVAR-SAIDA2
+                    END-IF
+                 END-IF
               END-IF
               PERFORM 3800-LER-CADASTRO
               PERFORM 3850-LER-MOVIMENTO 
            ELSE 
                IF (WRK-AG-CADASTRO LESS WRK-AG-MOV)
                AND (WRK-CTA-CADASTRO LESS WRK-CTA-MOV)
-                   MOVE ARQENT01-AGENCIA          TO ARQSAI02-AGENCIA
-                   MOVE ARQENT01-CONTA            TO ARQSAI02-CONTA 
-                   PERFORM 3500-LAYOUT-SAIDA3
-                   PERFORM 3930-GRAVAR-SAIDA3
+                   IF (WRK-SEM-FILTRO-PRODUTO)
+                   OR (ARQENT01-CODIGO-PRODUTO EQUAL WRK-PRODUTO-FILTRO)
+                      PERFORM 3500-LAYOUT-SAIDA3
+                      PERFORM 3930-GRAVAR-SAIDA3
+                   END-IF
                    PERFORM 3800-LER-CADASTRO
                ELSE
-                   MOVE ARQENT02-REGISTRO         TO ARQSAI02-REGISTRO
-                   PERFORM 3600-LAYOUT-SAIDA4
-                   PERFORM 3940-GRAVAR-SAIDA4
+                   IF (WRK-SEM-FILTRO-PRODUTO)
+                   OR (ARQENT02-CODIGO-PRODUTO EQUAL WRK-PRODUTO-FILTRO)
+                      PERFORM 3600-LAYOUT-SAIDA4
+                      PERFORM 3940-GRAVAR-SAIDA4
+                   END-IF
                    PERFORM 3850-LER-MOVIMENTO
                 END-IF
            END-IF
 
+           ADD 1 TO WRK-CKP-CONTADOR
+           IF WRK-CKP-CONTADOR NOT LESS WRK-CKP-INTERVALO
+              PERFORM 1400-GRAVAR-CHECKPOINT
+              MOVE ZEROS                  TO WRK-CKP-CONTADOR
+           END-IF
+
            .
       *----------------------------------------------------------------*
-       3000-99-FIM.                    
+       3000-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
@@ -375,10 +767,12 @@
       *----------------------------------------------------------------*
        3100-CALCULA-QTDE-DIAS SECTION.
       *----------------------------------------------------------------*
+           SET WRK-DATA-VALIDA        TO TRUE
+
            INITIALIZE CALE01-REGISTRO.
 
            MOVE 'CALE0001'            TO CALE01-ID-BLOCO
-           MOVE LENGHT                OF CALE01-REGISTRO
+           MOVE LENGTH                OF CALE01-REGISTRO
                                       TO CALE01-TAM-BLOCO.
            
            MOVE 'F3'                  TO CALE01-FUNCAO.
@@ -403,14 +797,13 @@
            EVALUATE CALE01-COD-RETORNO
 
               WHEN ZEROS
-                 IF CALE01-QTDE-DIAS-PERIODO GREATER 30
-                   PERFORM 3920-GRAVAR-SAIDA2
-                 ELSE 
-                   PERFORM 3910-GRAVAR-SAIDA1
-              WHEN OTHER 
-                 MOVE CALE01-COD-RETORNO TO WRK-FS-DISPLAY
-                 DISPLAY 'ERRO NA ROTINA CALE2000'
-                 PERFORM 9900-FIM-PROGRAMA
+                 CONTINUE
+              WHEN OTHER
+                 SET WRK-DATA-INVALIDA   TO TRUE
+                 DISPLAY '* CALE2000 REJEITOU A DATA - AG/CTA '
+                          ARQENT01-AGENCIA ARQENT01-CONTA
+                          ' COD.RETORNO: ' CALE01-COD-RETORNO
+                          ' - ENVIADO PARA SUSPENSE'
            END-EVALUATE
 
            . 
@@ -422,7 +815,12 @@
       *----------------------------------------------------------------*
        3300-LAYOUT-SAIDA1 SECTION.
       *----------------------------------------------------------------*
-           MOVE ARQENT01-REGISTRO      TO  ARQSAI01-REGISTRO
+           SET ARQSAI01-DETALHE        TO TRUE
+           MOVE ARQENT01-AGENCIA       TO ARQSAI01-AGENCIA
+           MOVE ARQENT01-CONTA         TO ARQSAI01-CONTA
+           MOVE ARQENT01-DAT-EMP       TO ARQSAI01-DAT-EMP
+           MOVE ARQENT01-CODIGO-PRODUTO
+                                       TO ARQSAI01-CODIGO-PRODUTO
 
            .
       *----------------------------------------------------------------*
@@ -435,10 +833,25 @@
       *----------------------------------------------------------------*
        3400-LAYOUT-SAIDA2 SECTION.
       *----------------------------------------------------------------*
+           SET ARQSAI02-DETALHE         TO TRUE
            MOVE ARQENT01-AGENCIA        TO ARQSAI02-AGENCIA
            MOVE ARQENT01-CONTA          TO ARQSAI02-CONTA
            MOVE ARQENT01-DAT-EMP        TO ARQSAI02-DAT-EMP
-
+           MOVE CALE01-QTDE-DIAS-PERIODO
+                                        TO ARQSAI02-QTDE-DIAS-ATRASO
+           MOVE ARQENT01-CODIGO-PRODUTO
+                                        TO ARQSAI02-CODIGO-PRODUTO
+
+           EVALUATE TRUE
+              WHEN CALE01-QTDE-DIAS-PERIODO NOT GREATER 60
+                 SET ARQSAI02-FAIXA-31-60    TO TRUE
+              WHEN CALE01-QTDE-DIAS-PERIODO NOT GREATER 90
+                 SET ARQSAI02-FAIXA-61-90    TO TRUE
+              WHEN CALE01-QTDE-DIAS-PERIODO NOT GREATER 180
+                 SET ARQSAI02-FAIXA-91-180   TO TRUE
+              WHEN OTHER
+                 SET ARQSAI02-FAIXA-180-MAIS TO TRUE
+           END-EVALUATE
            .
       *----------------------------------------------------------------*
        3400-99-FIM.
@@ -451,8 +864,10 @@
       *----------------------------------------------------------------*
        3500-LAYOUT-SAIDA3 SECTION.
       *----------------------------------------------------------------*
-           MOVE ARQENT01-AGENCIA        TO ARQSAI02-AGENCIA
-           MOVE ARQENT01-CONTA          TO ARQSAI02-CONTA
+           SET ARQSAI03-DETALHE         TO TRUE
+           MOVE ARQENT01-AGENCIA        TO ARQSAI03-AGENCIA
+           MOVE ARQENT01-CONTA          TO ARQSAI03-CONTA
+           MOVE ARQENT01-CODIGO-PRODUTO TO ARQSAI03-CODIGO-PRODUTO
            .
       *----------------------------------------------------------------*
        3500-99-FIM.
@@ -465,14 +880,30 @@
       *----------------------------------------------------------------*
        3600-LAYOUT-SAIDA4 SECTION.
       *----------------------------------------------------------------*
-           MOVE ARQENT02-AGENCIA        TO ARQSAI02-AGENCIA
-           MOVE ARQENT02-CONTA          TO ARQSAI02-CONTA
+           SET ARQSAI04-DETALHE         TO TRUE
+           MOVE ARQENT02-AGENCIA        TO ARQSAI04-AGENCIA
+           MOVE ARQENT02-CONTA          TO ARQSAI04-CONTA
+           MOVE ARQENT02-CODIGO-PRODUTO TO ARQSAI04-CODIGO-PRODUTO
            .
       *----------------------------------------------------------------*
        3600-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *          DATA REJEITADA PELA ROTINA CALE2000 (SUSPENSE)        *
+      *----------------------------------------------------------------*
+       3700-LAYOUT-SAIDA5 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-AGENCIA        TO ARQSAI05-AGENCIA
+           MOVE ARQENT01-CONTA          TO ARQSAI05-CONTA
+           MOVE CALE01-COD-RETORNO      TO ARQSAI05-COD-RETORNO
+           .
+      *----------------------------------------------------------------*
+       3700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
        3800-LER-CADASTRO SECTION.
       *----------------------------------------------------------------*
            INITIALIZE                     ARQENT01-REGISTRO 
@@ -481,14 +912,18 @@
 
            READ ARQENT01 INTO ARQENT01-REGISTRO.
       *
-           EVALUATE WRK-FS-ARQENT01                                     
-                WHEN '00'                                                
-                     ADD 1 TO ACU-LIDOS-ARQENT02    
-                WHEN '10'                                                
-                     MOVE HIGH-VALUES     TO WRK-CHAVE-CADASTRO                 
-                WHEN OTHER                                               
-                     MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY              
-                     PERFORM 9100-ERROS-ARQUIVOS                         
+           EVALUATE WRK-FS-ARQENT01
+                WHEN '00'
+                     IF WRK-CN-EM-PROCESSAMENTO
+                        ADD 1 TO ACU-LIDOS-ARQENT01
+                     END-IF
+                     MOVE ARQENT01-AGENCIA TO WRK-AG-CADASTRO
+                     MOVE ARQENT01-CONTA   TO WRK-CTA-CADASTRO
+                WHEN '10'
+                     MOVE HIGH-VALUES     TO WRK-CHAVE-CADASTRO
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
             END-EVALUATE
 
            .
@@ -506,15 +941,19 @@
 
            READ ARQENT02 INTO ARQENT02-REGISTRO.
       *
-           EVALUATE WRK-FS-ARQENT02                                     
-                WHEN '00'                                                
-                     ADD 1 TO ACU-LIDOS-ARQENT02    
-                WHEN '10'                                                
-                     MOVE HIGH-VALUES     TO ARQENT02-AGENCIA                   
-                WHEN OTHER                                               
-                     MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY              
-                     PERFORM 9100-ERROS-ARQUIVOS                         
-            END-EVALUATE                                                
+           EVALUATE WRK-FS-ARQENT02
+                WHEN '00'
+                     IF WRK-CN-EM-PROCESSAMENTO
+                        ADD 1 TO ACU-LIDOS-ARQENT02
+                     END-IF
+                     MOVE ARQENT02-AGENCIA TO WRK-AG-MOV
+                     MOVE ARQENT02-CONTA   TO WRK-CTA-MOV
+                WHEN '10'
+                     MOVE HIGH-VALUES     TO WRK-CHAVE-MOVIMENTO
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
 
            .
       *
@@ -609,9 +1048,96 @@
            .
            
       *----------------------------------------------------------------*
-       3940-99-FIM.                    
+       3940-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------
+       3950-GRAVAR-SAIDA5 SECTION.
+      *----------------------------------------------------------------*
+
+           SET WRK-CN-WRITE        TO TRUE
+           SET WRK-CN-ARQSAI05     TO TRUE
+
+           WRITE FD-ARQSAI05 FROM ARQSAI05-REGISTRO.
+
+           IF NOT WRK-FS-SAI05-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQSAI05 = ACU-GRAVA-ARQSAI05 + 1
+
+           INITIALIZE ARQSAI05-REGISTRO
+           .
+
+      *----------------------------------------------------------------*
+       3950-99-FIM.
            EXIT.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+      *    GRAVA O TRAILER DE BALANCEAMENTO (QTDE DE REGISTROS E DATA   *
+      *    DE EXECUCAO) NOS QUATRO ARQUIVOS DE SAIDA DO BALANCE LINE,   *
+      *    PARA CONFERENCIA PELOS PASSOS SEGUINTES DO JOB               *
+      *----------------------------------------------------------------*
+       9850-GRAVAR-TRAILERS SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-WRITE             TO TRUE
+           SET WRK-CN-ARQSAI01          TO TRUE
+
+           SET ARQSAI01-TRAILER         TO TRUE
+           MOVE ACU-GRAVA-ARQSAI01      TO ARQSAI01-TRL-QTDE-REG
+           MOVE WRK-DATA-EXECUCAO       TO ARQSAI01-TRL-DATA-EXEC
+
+           WRITE FD-ARQSAI01 FROM ARQSAI01-REG-TRAILER.
+
+           IF NOT WRK-FS-SAI01-OK
+              MOVE WRK-FS-ARQSAI01      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQSAI02          TO TRUE
+
+           SET ARQSAI02-TRAILER         TO TRUE
+           MOVE ACU-GRAVA-ARQSAI02      TO ARQSAI02-TRL-QTDE-REG
+           MOVE WRK-DATA-EXECUCAO       TO ARQSAI02-TRL-DATA-EXEC
+
+           WRITE FD-ARQSAI02 FROM ARQSAI02-REG-TRAILER.
+
+           IF NOT WRK-FS-SAI02-OK
+              MOVE WRK-FS-ARQSAI02      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQSAI03          TO TRUE
+
+           SET ARQSAI03-TRAILER         TO TRUE
+           MOVE ACU-GRAVA-ARQSAI03      TO ARQSAI03-TRL-QTDE-REG
+           MOVE WRK-DATA-EXECUCAO       TO ARQSAI03-TRL-DATA-EXEC
+
+           WRITE FD-ARQSAI03 FROM ARQSAI03-REG-TRAILER.
+
+           IF NOT WRK-FS-SAI03-OK
+              MOVE WRK-FS-ARQSAI03      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQSAI04          TO TRUE
+
+           SET ARQSAI04-TRAILER         TO TRUE
+           MOVE ACU-GRAVA-ARQSAI04      TO ARQSAI04-TRL-QTDE-REG
+           MOVE WRK-DATA-EXECUCAO       TO ARQSAI04-TRL-DATA-EXEC
+
+           WRITE FD-ARQSAI04 FROM ARQSAI04-REG-TRAILER.
+
+           IF NOT WRK-FS-SAI04-OK
+              MOVE WRK-FS-ARQSAI04      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           .
+      *----------------------------------------------------------------*
+       9850-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        9100-ERROS-ARQUIVOS SECTION .
       *----------------------------------------------------------------*
@@ -629,6 +1155,8 @@
            DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
            DISPLAY '************************************************'
 
+           MOVE 12 TO RETURN-CODE
+
            PERFORM 9900-FINALIZAR.
       *----------------------------------------------------------------*
        9100-99-FIM.
@@ -636,6 +1164,10 @@
       *----------------------------------------------------------------*
        9900-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           IF WRK-CN-SAIDAS-ABERTAS
+              PERFORM 9850-GRAVAR-TRAILERS
+           END-IF
+
            SET WRK-CN-CLOSE       TO TRUE
            SET WRK-CN-ARQENT01    TO TRUE
 
@@ -685,13 +1217,24 @@
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF
 
-           CLOSE ARQENT01
-           CLOSE ARQENT02
-           CLOSE ARQSAI01
-           CLOSE ARQSAI02
-           CLOSE ARQSAI03
-           CLOSE ARQSAI04
-           
+           SET WRK-CN-ARQSAI05     TO TRUE
+
+           CLOSE ARQSAI05
+           IF NOT WRK-FS-SAI05-OK
+              MOVE WRK-FS-ARQSAI05 TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           IF WRK-CN-CKP-ABERTO
+              SET WRK-CN-ARQCKP01  TO TRUE
+
+              CLOSE ARQCKP01
+              IF NOT WRK-FS-CKP01-OK
+                 MOVE WRK-FS-ARQCKP01 TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+
            MOVE ACU-LIDOS-ARQENT01 TO WRK-MASK-QTDREG
            DISPLAY '***************************************************'
            DISPLAY '* QTDE DE CADASTROS LIDOS 'WRK-MASK-QTDREG'       *'
@@ -715,6 +1258,11 @@
            DISPLAY '***************************************************'
            DISPLAY '* QTDE DE GRAVADOS INEXISTENTES:'WRK-MASK-QTDREG' *'
            DISPLAY '***************************************************'
+           MOVE ACU-GRAVA-ARQSAI05 TO WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* QTDE DE DATAS REJEITADAS (SUSPENSE):'
+                                                  WRK-MASK-QTDREG' *'
+           DISPLAY '***************************************************'
            DISPLAY '***************************************************'
            DISPLAY '* FIM DO PROGRAMA 'WRK-PROGRAMA'                  *'
            DISPLAY '***************************************************'
@@ -726,4 +1274,4 @@
        9900-FIM-PROGRAMA SECTION.
 
            STOP RUN.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
