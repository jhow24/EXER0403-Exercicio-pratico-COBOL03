@@ -0,0 +1,19 @@
+      *================================================================*
+      *    BOOK.......: ENT03103                                        *
+      *    OBJETIVO....: LAYOUT DO CADASTRO DE CONTAS (ARQENT01)        *
+      *                  LRECL = 58                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    20/01/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *    11/08/2023 JOHNATHAN  INCLUIDO CODIGO DE PRODUTO/MOEDA DA    *
+      *                          CONTA PARA SEGREGACAO POR PRODUTO      *
+      *================================================================*
+       01  ARQENT01-REGISTRO.
+           05  ARQENT01-AGENCIA           PIC 9(003).
+           05  ARQENT01-CONTA             PIC 9(003).
+           05  ARQENT01-DAT-EMP           PIC 9(008).
+           05  ARQENT01-NOME              PIC X(025).
+           05  ARQENT01-ENDERECO          PIC X(012).
+           05  ARQENT01-TELEFONE          PIC X(005).
+           05  ARQENT01-CODIGO-PRODUTO    PIC X(002).
