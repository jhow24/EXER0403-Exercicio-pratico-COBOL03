@@ -0,0 +1,17 @@
+      *================================================================*
+      *    BOOK.......: CAD03101                                        *
+      *    OBJETIVO....: LAYOUT DO CADASTRO INDEXADO (VSAM KSDS)       *
+      *                  CHAVE = AGENCIA + CONTA  -  LRECL = 56        *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    11/08/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *================================================================*
+       01  ARQCAD01-REGISTRO.
+           05  ARQCAD01-CHAVE.
+               10  ARQCAD01-AGENCIA       PIC 9(003).
+               10  ARQCAD01-CONTA         PIC 9(003).
+           05  ARQCAD01-DAT-EMP           PIC 9(008).
+           05  ARQCAD01-NOME              PIC X(025).
+           05  ARQCAD01-ENDERECO          PIC X(012).
+           05  ARQCAD01-TELEFONE          PIC X(005).
