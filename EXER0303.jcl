@@ -0,0 +1,167 @@
+//EXER0303 JOB (CONTAB),'JOHNATHAN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*================================================================*
+//*    JOB.........: EXER0303                                      *
+//*    OBJETIVO....: CONDUZIR O CICLO COMPLETO DO BALANCEAMENTO     *
+//*                  CADASTRO X MOVIMENTO (EXER0303) E DAS ETAPAS   *
+//*                  QUE DEPENDEM DO SEU RESULTADO - VALIDACAO DE   *
+//*                  SEQUENCIA, ORDENACAO DE ENTRADA, CARGA DO      *
+//*                  CADASTRO INDEXADO E EXTRACAO DOS AVISOS DE     *
+//*                  COBRANCA (ARQSAI02/ARQSAI03)                   *
+//*----------------------------------------------------------------*
+//*    PASSOS:                                                      *
+//*      STEP010  VALSEQ   EXER0307 - VALIDA SEQUENCIA ASCENDENTE   *
+//*                        DO EXTRATO BRUTO DE ARQENT01/ARQENT02,   *
+//*                        ANTES DE QUALQUER ORDENACAO - SE O       *
+//*                        EXTRATO JA CHEGA FORA DE ORDEM, O JOB     *
+//*                        PARA AQUI                                *
+//*      STEP020  STGSRT1  SORT DE ARQENT01 NA ORDEM ASCENDENTE     *
+//*                        AGENCIA+CONTA EXIGIDA PELO MATCH-MERGE   *
+//*                        DO EXER0303                               *
+//*      STEP030  STGSRT2  SORT DE ARQENT02, MESMA CHAVE            *
+//*      STEP040  BALANC   EXER0303 - BALANCEAMENTO CADASTRO X      *
+//*                        MOVIMENTO                                *
+//*      STEP050  CADLOAD  EXER0305 - CARGA DO CADASTRO INDEXADO    *
+//*                        (VSAM KSDS) A PARTIR DO CADASTRO         *
+//*                        SEQUENCIAL                                *
+//*      STEP060  NOTICE   EXER0306 - EXTRACAO DOS AVISOS DE        *
+//*                        COBRANCA, LENDO ARQSAI02/ARQSAI03        *
+//*                        GERADOS NO STEP040                       *
+//*----------------------------------------------------------------*
+//*    CONDICIONAIS:                                                *
+//*      STEP020/STEP030 SO RODAM SE STEP010 TERMINOU COM RC=0 -    *
+//*      NAO TEM SENTIDO ORDENAR UM EXTRATO QUE A VALIDACAO JA      *
+//*      REJEITOU. STEP030 TAMBEM EXIGE QUE STEP020 TENHA TERMINADO *
+//*      COM RC=0. STEP040 SO RODA SE STEP010/STEP020/STEP030       *
+//*      TERMINARAM COM RC=0. STEP050/STEP060 SO RODAM SE STEP040   *
+//*      TERMINOU COM RC MENOR QUE 12 - O RC=12 E O QUE 9100-ERROS- *
+//*      ARQUIVOS DEVOLVE QUANDO O EXER0303 ABORTA POR ERRO DE      *
+//*      ARQUIVO - DE FORMA QUE A CARGA DO KSDS E A EXTRACAO DOS    *
+//*      AVISOS NUNCA RODAM CONTRA UMA SAIDA INCOMPLETA OU VAZIA    *
+//*----------------------------------------------------------------*
+//*    HISTORICO DE ALTERACOES                                      *
+//*    DATA       AUTOR      DESCRICAO                              *
+//*    11/08/2023 JOHNATHAN  CRIACAO DO JOB STREAM                  *
+//*    18/08/2023 JOHNATHAN  SEPARADOS OS DOIS SORTS (ARQENT01 E    *
+//*                          ARQENT02) EM PASSOS PROPRIOS - UM SO   *
+//*                          SYSIN DE SORT NAO FAZ DOIS SORTS        *
+//*                          INDEPENDENTES                           *
+//*    21/08/2023 JOHNATHAN  VOLTADA A VALIDACAO DE SEQUENCIA PARA   *
+//*                          ANTES DA ORDENACAO - O SORT SEMPRE      *
+//*                          ENTREGA SAIDA ORDENADA, ENTAO VALIDAR   *
+//*                          DEPOIS DELE NUNCA PEGA UM EXTRATO       *
+//*                          BRUTO FORA DE SEQUENCIA, QUE E O        *
+//*                          PROBLEMA QUE ESSA VALIDACAO EXISTE      *
+//*                          PARA PEGAR                              *
+//*================================================================*
+//*
+//*================================================================*
+//* STEP010 - VALIDA A SEQUENCIA ASCENDENTE DO EXTRATO BRUTO DE     *
+//*           ARQENT01/ARQENT02, DO JEITO QUE CHEGOU DO UPSTREAM,   *
+//*           ANTES DE QUALQUER ORDENACAO                           *
+//*================================================================*
+//VALSEQ   EXEC PGM=EXER0307
+//STEPLIB  DD   DISP=SHR,DSN=PAY.BATCH.LOADLIB
+//ARQENT01 DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT01.SEQ
+//ARQENT02 DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT02.SEQ
+//SYSOUT   DD   SYSOUT=*
+//*
+//*================================================================*
+//* STEP020 - ORDENA ARQENT01 POR AGENCIA+CONTA. SO RODA SE A       *
+//*           VALIDACAO (STEP010) TERMINOU LIMPA.                   *
+//*================================================================*
+//STGSRT1  EXEC PGM=SORT,COND=(0,NE,VALSEQ)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT01.SEQ
+//SORTOUT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQENT01.SORTED,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=58)
+//SYSIN    DD   *
+  SORT FIELDS=(1,3,CH,A,4,3,CH,A)
+/*
+//*
+//*================================================================*
+//* STEP030 - ORDENA ARQENT02 POR AGENCIA+CONTA, MESMA CHAVE. SO    *
+//*           RODA SE A VALIDACAO (STEP010) E A ORDENACAO DE        *
+//*           ARQENT01 (STEP020) TERMINARAM LIMPAS.                 *
+//*================================================================*
+//STGSRT2  EXEC PGM=SORT,COND=((0,NE,VALSEQ),(0,NE,STGSRT1))
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT02.SEQ
+//SORTOUT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQENT02.SORTED,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=16)
+//SYSIN    DD   *
+  SORT FIELDS=(1,3,CH,A,4,3,CH,A)
+/*
+//*
+//*================================================================*
+//* STEP040 - BALANCEAMENTO CADASTRO X MOVIMENTO. SO RODA SE A      *
+//*           VALIDACAO E AS DUAS ORDENACOES (STEP010/020/030)      *
+//*           TERMINARAM LIMPAS.                                    *
+//*================================================================*
+//BALANC   EXEC PGM=EXER0303,
+//             COND=((0,NE,VALSEQ),(0,NE,STGSRT1),(0,NE,STGSRT2))
+//STEPLIB  DD   DISP=SHR,DSN=PAY.BATCH.LOADLIB
+//ARQENT01 DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT01.SORTED
+//ARQENT02 DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT02.SORTED
+//ARQPAR01 DD   DISP=SHR,DSN=PAY.CONTAB.PARAMETRO
+//ARQCKP01 DD   DISP=SHR,DSN=PAY.CONTAB.CHECKPOINT
+//ARQSAI01 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQSAI01,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=17)
+//ARQSAI02 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQSAI02,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23)
+//ARQSAI03 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQSAI03,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=14)
+//ARQSAI04 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQSAI04,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=14)
+//ARQSAI05 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQSAI05,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=10)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*================================================================*
+//* STEP050 - CARGA DO CADASTRO INDEXADO (VSAM KSDS), PARA USO DO   *
+//*           EXTRATOR DE AVISOS (STEP060). SO RODA SE O            *
+//*           BALANCEAMENTO (STEP040) NAO TERMINOU EM ERRO DE       *
+//*           ARQUIVO (RC=12, VINDO DE 9100-ERROS-ARQUIVOS).        *
+//*================================================================*
+//CADLOAD  EXEC PGM=EXER0305,COND=(12,EQ,BALANC)
+//STEPLIB  DD   DISP=SHR,DSN=PAY.BATCH.LOADLIB
+//ARQENT01 DD   DISP=SHR,DSN=PAY.CONTAB.ARQENT01.SORTED
+//ARQCAD01 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQCAD01,
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*================================================================*
+//* STEP060 - EXTRACAO DOS AVISOS DE COBRANCA, LENDO OS ATRASADOS   *
+//*           (ARQSAI02) E OS SEM PAGAMENTO (ARQSAI03) GERADOS NO   *
+//*           STEP040 E O CADASTRO INDEXADO CARREGADO NO STEP050.   *
+//*           SO RODA SE O BALANCEAMENTO NAO TERMINOU EM ERRO DE    *
+//*           ARQUIVO E A CARGA DO KSDS (STEP050) TERMINOU LIMPA.    *
+//*================================================================*
+//NOTICE   EXEC PGM=EXER0306,
+//             COND=((12,EQ,BALANC),(0,NE,CADLOAD))
+//STEPLIB  DD   DISP=SHR,DSN=PAY.BATCH.LOADLIB
+//ARQSAI02 DD   DISP=SHR,DSN=PAY.CONTAB.ARQSAI02
+//ARQSAI03 DD   DISP=SHR,DSN=PAY.CONTAB.ARQSAI03
+//ARQCAD01 DD   DISP=SHR,DSN=PAY.CONTAB.ARQCAD01
+//ARQNOT01 DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PAY.CONTAB.ARQNOT01,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52)
+//SYSOUT   DD   SYSOUT=*
+//*
