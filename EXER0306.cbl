@@ -0,0 +1,415 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXER0306.
+       AUTHOR.     JOHNATHAN.
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    PROGRAMA....: EXER0306
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                *
+      *    DATA........: 11/08/2023                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LER OS ATRASADOS (ARQSAI02) E AS CONTAS     *
+      *                    SEM PAGAMENTO (ARQSAI03) GERADOS PELO       *
+      *                    EXER0303 E, PARA CADA CONTA, LOCALIZAR O    *
+      *                    CADASTRO NO KSDS (ARQCAD01) POR ACESSO      *
+      *                    ALEATORIO PARA EMITIR O AVISO DE COBRANCA   *
+      *                    (MALA DIRETA) COM NOME/ENDERECO E DIAS      *
+      *                    DE ATRASO                                   *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQSAI02                                  SAI03203
+      *      ARQSAI03                                  SAI03303
+      *      ARQCAD01                                  CAD03101
+      *      ARQNOT01                                  NOT03101
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    11/08/2023 JOHNATHAN  CRIACAO DO PROGRAMA                    *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS      IS WRK-FS-ARQSAI02.
+
+           SELECT ARQSAI03 ASSIGN       TO UT-S-ARQSAI03
+                      FILE STATUS      IS WRK-FS-ARQSAI03.
+
+           SELECT ARQCAD01 ASSIGN      TO UT-S-ARQCAD01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS RANDOM
+                      RECORD KEY       IS ARQCAD01-CHAVE
+                      FILE STATUS      IS WRK-FS-ARQCAD01.
+
+           SELECT ARQNOT01 ASSIGN       TO UT-S-ARQNOT01
+                      FILE STATUS      IS WRK-FS-ARQNOT01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================
+      *----------------------------------------------------------------
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    INPUT:     ATRASADOS (COM FAIXA DE ENVELHECIMENTO)          *
+      *----------------------------------------------------------------*
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQSAI02              PIC X(23).
+
+      *----------------------------------------------------------------*
+      *    INPUT:     CONTAS SEM PAGAMENTO                             *
+      *----------------------------------------------------------------*
+       FD  ARQSAI03
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQSAI03              PIC X(14).
+
+      *----------------------------------------------------------------*
+      *    INPUT:     CADASTRO INDEXADO (VSAM KSDS)  -  LRECL = 56     *
+      *----------------------------------------------------------------*
+       FD  ARQCAD01
+           LABEL RECORD   IS STANDARD.
+           COPY CAD03101.
+
+      *----------------------------------------------------------------*
+      *    OUTPUT:    AVISO DE COBRANCA PARA MALA DIRETA               *
+      *----------------------------------------------------------------*
+       FD  ARQNOT01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQNOT01              PIC X(52).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0306 - INICIO DA AREA DE WORKING'.
+      *
+       77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0306'.
+       77 WRK-MASK-QTDREG         PIC  ZZ.ZZ9.
+       77 ACU-LIDOS-ARQSAI02      PIC  9(005) VALUE ZEROS.
+       77 ACU-LIDOS-ARQSAI03      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQNOT01      PIC  9(005) VALUE ZEROS.
+       77 ACU-CAD-NAO-LOCALIZADO  PIC  9(005) VALUE ZEROS.
+      *
+       77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+          88 WRK-CN-ARQSAI02      VALUE 'SAI03203'.
+          88 WRK-CN-ARQSAI03      VALUE 'SAI03303'.
+          88 WRK-CN-ARQCAD01      VALUE 'CAD03101'.
+          88 WRK-CN-ARQNOT01      VALUE 'NOT03101'.
+
+       77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+          88 WRK-CN-OPEN          VALUE 'OPEN '.
+          88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+          88 WRK-CN-READ          VALUE 'READ '.
+          88 WRK-CN-WRITE         VALUE 'WRITE'.
+      *
+       01 WRK-AREA-FS.
+          05 WRK-FS-ARQSAI02      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI02-OK               VALUE '00'.
+             88 WRK-FS-SAI02-FIM              VALUE '10'.
+          05 WRK-FS-ARQSAI03      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI03-OK               VALUE '00'.
+             88 WRK-FS-SAI03-FIM              VALUE '10'.
+          05 WRK-FS-ARQCAD01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CAD01-OK               VALUE '00'.
+             88 WRK-FS-CAD01-NAOLOC           VALUE '23'.
+          05 WRK-FS-ARQNOT01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-NOT01-OK               VALUE '00'.
+
+          05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    AREA DOS ATRASADOS E DAS CONTAS SEM PAGAMENTO                *
+      *----------------------------------------------------------------*
+           COPY SAI03203.
+           COPY SAI03303.
+      *----------------------------------------------------------------*
+      *    AREA DO AVISO DE COBRANCA                                   *
+      *----------------------------------------------------------------*
+           COPY NOT03101.
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'EXER0306 - FIM DA AREA DE WORKING'.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR-ARQSAI02
+
+           PERFORM 2500-PROCESSAR-ARQSAI03
+
+           PERFORM 9900-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+
+           OPEN INPUT ARQSAI02
+           SET WRK-CN-ARQSAI02                 TO TRUE
+           IF NOT WRK-FS-SAI02-OK
+              MOVE WRK-FS-ARQSAI02             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN INPUT ARQSAI03
+           SET WRK-CN-ARQSAI03                 TO TRUE
+           IF NOT WRK-FS-SAI03-OK
+              MOVE WRK-FS-ARQSAI03             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN INPUT ARQCAD01
+           SET WRK-CN-ARQCAD01                 TO TRUE
+           IF NOT WRK-FS-CAD01-OK
+              MOVE WRK-FS-ARQCAD01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQNOT01
+           SET WRK-CN-ARQNOT01                 TO TRUE
+           IF NOT WRK-FS-NOT01-OK
+              MOVE WRK-FS-ARQNOT01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE OS ATRASADOS, PULA OS REGISTROS DE TRAILER E EMITE O     *
+      *    AVISO DE COBRANCA PARA CADA CONTA LOCALIZADA NO CADASTRO    *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-ARQSAI02 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2100-LER-ARQSAI02
+           PERFORM 2100-LER-ARQSAI02 UNTIL WRK-FS-SAI02-FIM
+           .
+      *----------------------------------------------------------------*
+       2000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-LER-ARQSAI02 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQSAI02              TO TRUE
+
+           READ ARQSAI02 INTO ARQSAI02-REGISTRO.
+
+           EVALUATE WRK-FS-ARQSAI02
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQSAI02
+                    IF ARQSAI02-DETALHE
+                       PERFORM 2110-EMITIR-AVISO-SAI02
+                    END-IF
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQSAI02     TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-EMITIR-AVISO-SAI02 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQSAI02-AGENCIA           TO ARQCAD01-AGENCIA
+           MOVE ARQSAI02-CONTA             TO ARQCAD01-CONTA
+
+           PERFORM 3000-LOCALIZAR-CADASTRO
+
+           IF WRK-FS-CAD01-OK
+              SET ARQNOT01-SIT-ATRASADO    TO TRUE
+              MOVE ARQSAI02-QTDE-DIAS-ATRASO
+                                           TO ARQNOT01-QTDE-DIAS-ATRASO
+              PERFORM 3500-GRAVAR-AVISO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE AS CONTAS SEM PAGAMENTO, PULA OS REGISTROS DE TRAILER E  *
+      *    EMITE O AVISO DE COBRANCA PARA CADA CONTA LOCALIZADA        *
+      *----------------------------------------------------------------*
+       2500-PROCESSAR-ARQSAI03 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2600-LER-ARQSAI03
+           PERFORM 2600-LER-ARQSAI03 UNTIL WRK-FS-SAI03-FIM
+           .
+      *----------------------------------------------------------------*
+       2500-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-LER-ARQSAI03 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQSAI03              TO TRUE
+
+           READ ARQSAI03 INTO ARQSAI03-REGISTRO.
+
+           EVALUATE WRK-FS-ARQSAI03
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQSAI03
+                    IF ARQSAI03-DETALHE
+                       PERFORM 2610-EMITIR-AVISO-SAI03
+                    END-IF
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQSAI03     TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2600-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2610-EMITIR-AVISO-SAI03 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQSAI03-AGENCIA           TO ARQCAD01-AGENCIA
+           MOVE ARQSAI03-CONTA             TO ARQCAD01-CONTA
+
+           PERFORM 3000-LOCALIZAR-CADASTRO
+
+           IF WRK-FS-CAD01-OK
+              SET ARQNOT01-SIT-SEM-PGTO    TO TRUE
+              MOVE ZEROS                  TO ARQNOT01-QTDE-DIAS-ATRASO
+              PERFORM 3500-GRAVAR-AVISO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2610-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LOCALIZA O CADASTRO DA CONTA NO KSDS POR ACESSO ALEATORIO   *
+      *----------------------------------------------------------------*
+       3000-LOCALIZAR-CADASTRO SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQCAD01              TO TRUE
+
+           READ ARQCAD01.
+
+           IF WRK-FS-CAD01-NAOLOC
+              ADD 1 TO ACU-CAD-NAO-LOCALIZADO
+           ELSE
+              IF NOT WRK-FS-CAD01-OK
+                 MOVE WRK-FS-ARQCAD01       TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    MONTA E GRAVA O AVISO DE COBRANCA PARA MALA DIRETA          *
+      *----------------------------------------------------------------*
+       3500-GRAVAR-AVISO SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQCAD01-AGENCIA           TO ARQNOT01-AGENCIA
+           MOVE ARQCAD01-CONTA             TO ARQNOT01-CONTA
+           MOVE ARQCAD01-NOME              TO ARQNOT01-NOME
+           MOVE ARQCAD01-ENDERECO          TO ARQNOT01-ENDERECO
+
+           SET WRK-CN-WRITE                TO TRUE
+           SET WRK-CN-ARQNOT01              TO TRUE
+
+           WRITE FD-ARQNOT01 FROM ARQNOT01-REGISTRO.
+
+           IF NOT WRK-FS-NOT01-OK
+              MOVE WRK-FS-ARQNOT01          TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           ELSE
+              ADD 1 TO ACU-GRAVA-ARQNOT01
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3500-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-ERROS-ARQUIVOS SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+           DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
+           DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
+           DISPLAY '* FILE-STATUS: ' WRK-FS-DISPLAY                '*'
+           DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
+           DISPLAY '************************************************'
+
+           MOVE 12                   TO RETURN-CODE
+
+           PERFORM 9900-FINALIZAR.
+      *----------------------------------------------------------------*
+       9100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9900-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-CLOSE        TO TRUE
+
+           CLOSE ARQSAI02
+           CLOSE ARQSAI03
+           CLOSE ARQCAD01
+           CLOSE ARQNOT01
+
+           MOVE ACU-LIDOS-ARQSAI02 TO WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* QTDE DE REGS LIDOS EM ARQSAI02..: 'WRK-MASK-QTDREG
+           MOVE ACU-LIDOS-ARQSAI03 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE REGS LIDOS EM ARQSAI03..: 'WRK-MASK-QTDREG
+           MOVE ACU-GRAVA-ARQNOT01 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE AVISOS GRAVADOS.........: 'WRK-MASK-QTDREG
+           MOVE ACU-CAD-NAO-LOCALIZADO TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE CADASTROS NAO LOCALIZADOS: '
+                                                    WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* FIM DO PROGRAMA 'WRK-PROGRAMA'                  *'
+           DISPLAY '***************************************************'
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+           STOP RUN.
+      *----------------------------------------------------------------*
