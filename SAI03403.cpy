@@ -0,0 +1,27 @@
+      *================================================================*
+      *    BOOK.......: SAI03403                                        *
+      *    OBJETIVO....: LAYOUT DAS CONTAS NAO CADASTRADAS (ARQSAI04)  *
+      *                  LRECL = 14                                     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    20/01/2023 JOHNATHAN  CRIACAO DO BOOK                        *
+      *    30/07/2023 JOHNATHAN  INCLUIDO TIPO DE REGISTRO E TRAILER    *
+      *                          DE BALANCEAMENTO (QTDE REG + DATA)    *
+      *    11/08/2023 JOHNATHAN  INCLUIDO CODIGO DE PRODUTO DO         *
+      *                          PAGAMENTO, PARA SEGREGACAO POR        *
+      *                          PRODUTO                               *
+      *================================================================*
+       01  ARQSAI04-REGISTRO.
+           05  ARQSAI04-TIPO-REG          PIC X(001).
+               88  ARQSAI04-DETALHE           VALUE '1'.
+               88  ARQSAI04-TRAILER           VALUE '9'.
+           05  ARQSAI04-AGENCIA           PIC 9(003).
+           05  ARQSAI04-CONTA             PIC 9(003).
+           05  ARQSAI04-CODIGO-PRODUTO    PIC X(002).
+           05  FILLER                     PIC X(005).
+
+       01  ARQSAI04-REG-TRAILER REDEFINES ARQSAI04-REGISTRO.
+           05  ARQSAI04-TRL-TIPO-REG      PIC X(001).
+           05  ARQSAI04-TRL-QTDE-REG      PIC 9(005).
+           05  ARQSAI04-TRL-DATA-EXEC     PIC 9(008).
