@@ -0,0 +1,357 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXER0307.
+       AUTHOR.     JOHNATHAN.
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    PROGRAMA....: EXER0307
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                *
+      *    DATA........: 11/08/2023                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   VALIDAR QUE O CADASTRO (ARQENT01) E O       *
+      *                    MOVIMENTO DE PAGAMENTOS (ARQENT02) ESTAO    *
+      *                    EM ORDEM ASCENDENTE DE CHAVE (AGENCIA +     *
+      *                    CONTA), ANTES DO EXER0303 SER EXECUTADO.    *
+      *                    QUALQUER QUEBRA DE SEQUENCIA ENCERRA O      *
+      *                    PASSO COM RETURN-CODE 12, IMPEDINDO QUE O   *
+      *                    CASAMENTO (MATCH-MERGE) RODE COM ENTRADA    *
+      *                    FORA DE ORDEM                               *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQENT01                                  ENT03103
+      *      ARQENT02                                  ENT03203
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                      *
+      *    DATA       AUTOR      DESCRICAO                              *
+      *    11/08/2023 JOHNATHAN  CRIACAO DO PROGRAMA                    *
+      *================================================================*
+      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                      FILE STATUS      IS WRK-FS-ARQENT01.
+
+           SELECT ARQENT02 ASSIGN      TO UT-S-ARQENT02
+                      FILE STATUS      IS WRK-FS-ARQENT02.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================
+      *----------------------------------------------------------------
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    INPUT:     CADASTRO SEQUENCIAL   -   LRECL = 56             *
+      *----------------------------------------------------------------*
+       FD  ARQENT01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQENT01             PIC X(58).
+
+      *----------------------------------------------------------------*
+      *    INPUT:     MOVIMENTO DE PAGAMENTOS  -  LRECL = 16           *
+      *----------------------------------------------------------------*
+       FD  ARQENT02
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQENT02             PIC X(16).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0307 - INICIO DA AREA DE WORKING'.
+      *
+       77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0307'.
+       77 WRK-MASK-QTDREG         PIC  ZZ.ZZ9.
+       77 ACU-LIDOS-ARQENT01      PIC  9(005) VALUE ZEROS.
+       77 ACU-LIDOS-ARQENT02      PIC  9(005) VALUE ZEROS.
+       77 ACU-QUEBRAS-ARQENT01    PIC  9(005) VALUE ZEROS.
+       77 ACU-QUEBRAS-ARQENT02    PIC  9(005) VALUE ZEROS.
+      *
+       01 WRK-CHAVE-ANTERIOR-ENT01.
+          05 WRK-AG-ANT-ENT01     PIC  9(003) VALUE ZEROS.
+          05 WRK-CT-ANT-ENT01     PIC  9(003) VALUE ZEROS.
+
+       01 WRK-CHAVE-ATUAL-ENT01.
+          05 WRK-AG-ATU-ENT01     PIC  9(003) VALUE ZEROS.
+          05 WRK-CT-ATU-ENT01     PIC  9(003) VALUE ZEROS.
+
+       01 WRK-CHAVE-ANTERIOR-ENT02.
+          05 WRK-AG-ANT-ENT02     PIC  9(003) VALUE ZEROS.
+          05 WRK-CT-ANT-ENT02     PIC  9(003) VALUE ZEROS.
+
+       01 WRK-CHAVE-ATUAL-ENT02.
+          05 WRK-AG-ATU-ENT02     PIC  9(003) VALUE ZEROS.
+          05 WRK-CT-ATU-ENT02     PIC  9(003) VALUE ZEROS.
+      *
+       77 WRK-SW-PRIMEIRO-ENT01   PIC  X(001) VALUE 'S'.
+          88 WRK-1A-LEITURA-ENT01            VALUE 'S'.
+          88 WRK-NAO-1A-LEITURA-ENT01        VALUE 'N'.
+
+       77 WRK-SW-PRIMEIRO-ENT02   PIC  X(001) VALUE 'S'.
+          88 WRK-1A-LEITURA-ENT02            VALUE 'S'.
+          88 WRK-NAO-1A-LEITURA-ENT02        VALUE 'N'.
+      *
+       77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+          88 WRK-CN-ARQENT01      VALUE 'ENT03103'.
+          88 WRK-CN-ARQENT02      VALUE 'ENT03203'.
+
+       77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+          88 WRK-CN-OPEN          VALUE 'OPEN '.
+          88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+          88 WRK-CN-READ          VALUE 'READ '.
+      *
+       01 WRK-AREA-FS.
+          05 WRK-FS-ARQENT01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-ENT01-OK               VALUE '00'.
+             88 WRK-FS-ENT01-FIM              VALUE '10'.
+          05 WRK-FS-ARQENT02      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-ENT02-OK               VALUE '00'.
+             88 WRK-FS-ENT02-FIM              VALUE '10'.
+
+          05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    AREA DO CADASTRO E DO MOVIMENTO DE PAGAMENTOS                *
+      *----------------------------------------------------------------*
+           COPY ENT03103.
+           COPY ENT03203.
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'EXER0307 - FIM DA AREA DE WORKING'.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-VALIDAR-ARQENT01
+
+           PERFORM 2500-VALIDAR-ARQENT02
+
+           PERFORM 9900-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+
+           OPEN INPUT ARQENT01
+           SET WRK-CN-ARQENT01                 TO TRUE
+           IF NOT WRK-FS-ENT01-OK
+              MOVE WRK-FS-ARQENT01             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN INPUT ARQENT02
+           SET WRK-CN-ARQENT02                 TO TRUE
+           IF NOT WRK-FS-ENT02-OK
+              MOVE WRK-FS-ARQENT02             TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O CADASTRO INTEIRO, CONFERINDO QUE A CHAVE (AGENCIA +    *
+      *    CONTA) DE CADA REGISTRO E MAIOR QUE A DO REGISTRO ANTERIOR  *
+      *----------------------------------------------------------------*
+       2000-VALIDAR-ARQENT01 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2100-LER-ARQENT01
+           PERFORM 2100-LER-ARQENT01 UNTIL WRK-FS-ENT01-FIM
+           .
+      *----------------------------------------------------------------*
+       2000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-LER-ARQENT01 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQENT01              TO TRUE
+
+           READ ARQENT01 INTO ARQENT01-REGISTRO.
+
+           EVALUATE WRK-FS-ARQENT01
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQENT01
+                    PERFORM 2110-CONFERIR-SEQUENCIA-ENT01
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-CONFERIR-SEQUENCIA-ENT01 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-AGENCIA           TO WRK-AG-ATU-ENT01
+           MOVE ARQENT01-CONTA             TO WRK-CT-ATU-ENT01
+
+           IF WRK-1A-LEITURA-ENT01
+              SET WRK-NAO-1A-LEITURA-ENT01 TO TRUE
+           ELSE
+              IF WRK-CHAVE-ATUAL-ENT01 NOT >
+                 WRK-CHAVE-ANTERIOR-ENT01
+                 ADD 1 TO ACU-QUEBRAS-ARQENT01
+                 DISPLAY '*** QUEBRA DE SEQUENCIA EM ARQENT01 - '
+                         'AGENCIA/CONTA ATUAL: ' WRK-CHAVE-ATUAL-ENT01
+                         ' <= ANTERIOR: ' WRK-CHAVE-ANTERIOR-ENT01
+              END-IF
+           END-IF
+
+           MOVE WRK-CHAVE-ATUAL-ENT01       TO WRK-CHAVE-ANTERIOR-ENT01
+           .
+      *----------------------------------------------------------------*
+       2110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O MOVIMENTO INTEIRO, CONFERINDO QUE A CHAVE (AGENCIA +   *
+      *    CONTA) DE CADA REGISTRO E MAIOR QUE A DO REGISTRO ANTERIOR  *
+      *----------------------------------------------------------------*
+       2500-VALIDAR-ARQENT02 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 2600-LER-ARQENT02
+           PERFORM 2600-LER-ARQENT02 UNTIL WRK-FS-ENT02-FIM
+           .
+      *----------------------------------------------------------------*
+       2500-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-LER-ARQENT02 SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-READ                 TO TRUE
+           SET WRK-CN-ARQENT02              TO TRUE
+
+           READ ARQENT02 INTO ARQENT02-REGISTRO.
+
+           EVALUATE WRK-FS-ARQENT02
+               WHEN '00'
+                    ADD 1 TO ACU-LIDOS-ARQENT02
+                    PERFORM 2610-CONFERIR-SEQUENCIA-ENT02
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE WRK-FS-ARQENT02     TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       2600-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       2610-CONFERIR-SEQUENCIA-ENT02 SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT02-AGENCIA           TO WRK-AG-ATU-ENT02
+           MOVE ARQENT02-CONTA             TO WRK-CT-ATU-ENT02
+
+           IF WRK-1A-LEITURA-ENT02
+              SET WRK-NAO-1A-LEITURA-ENT02 TO TRUE
+           ELSE
+              IF WRK-CHAVE-ATUAL-ENT02 NOT >
+                 WRK-CHAVE-ANTERIOR-ENT02
+                 ADD 1 TO ACU-QUEBRAS-ARQENT02
+                 DISPLAY '*** QUEBRA DE SEQUENCIA EM ARQENT02 - '
+                         'AGENCIA/CONTA ATUAL: ' WRK-CHAVE-ATUAL-ENT02
+                         ' <= ANTERIOR: ' WRK-CHAVE-ANTERIOR-ENT02
+              END-IF
+           END-IF
+
+           MOVE WRK-CHAVE-ATUAL-ENT02       TO WRK-CHAVE-ANTERIOR-ENT02
+           .
+      *----------------------------------------------------------------*
+       2610-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-ERROS-ARQUIVOS SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+           DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
+           DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
+           DISPLAY '* FILE-STATUS: ' WRK-FS-DISPLAY                '*'
+           DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
+           DISPLAY '************************************************'
+
+           MOVE 12                   TO RETURN-CODE
+
+           PERFORM 9900-FINALIZAR.
+      *----------------------------------------------------------------*
+       9100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ENCERRA O PROGRAMA. SE HOUVE QUALQUER QUEBRA DE SEQUENCIA   *
+      *    EM ARQENT01 OU ARQENT02, O PASSO TERMINA COM RETURN-CODE 12 *
+      *    PARA IMPEDIR QUE O EXER0303 RODE COM ENTRADA FORA DE ORDEM  *
+      *----------------------------------------------------------------*
+       9900-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-CLOSE        TO TRUE
+
+           CLOSE ARQENT01
+           CLOSE ARQENT02
+
+           MOVE ACU-LIDOS-ARQENT01 TO WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+           DISPLAY '* QTDE DE REGS LIDOS EM ARQENT01..: 'WRK-MASK-QTDREG
+           MOVE ACU-LIDOS-ARQENT02 TO WRK-MASK-QTDREG
+           DISPLAY '* QTDE DE REGS LIDOS EM ARQENT02..: 'WRK-MASK-QTDREG
+           MOVE ACU-QUEBRAS-ARQENT01 TO WRK-MASK-QTDREG
+           DISPLAY '* QUEBRAS DE SEQUENCIA EM ARQENT01: 'WRK-MASK-QTDREG
+           MOVE ACU-QUEBRAS-ARQENT02 TO WRK-MASK-QTDREG
+           DISPLAY '* QUEBRAS DE SEQUENCIA EM ARQENT02: 'WRK-MASK-QTDREG
+           DISPLAY '***************************************************'
+
+           IF (ACU-QUEBRAS-ARQENT01 NOT = ZEROS)
+              OR (ACU-QUEBRAS-ARQENT02 NOT = ZEROS)
+              DISPLAY '* SEQUENCIA INVALIDA - EXER0303 NAO DEVE RODAR *'
+              MOVE 12                TO RETURN-CODE
+           ELSE
+              DISPLAY '* SEQUENCIA VALIDADA COM SUCESSO               *'
+           END-IF
+
+           DISPLAY '* FIM DO PROGRAMA 'WRK-PROGRAMA'                  *'
+           DISPLAY '***************************************************'
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+           STOP RUN.
+      *----------------------------------------------------------------*
